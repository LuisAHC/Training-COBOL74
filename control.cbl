@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author: LUIS CECILIANO
+      * Date: AUGUST 08, 2026
+      * Purpose: PRACTICE
+      * Tectonics: cobc
+      * Detalles: Menu de control que reune las operaciones diarias del
+      *           cajero, la lista de participantes y el reporte de
+      *           capacitacion en un solo punto de entrada, en vez de
+      *           tener que lanzar cada programa por separado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WKS-OPCION PIC 9(01).
+           01 WKS-SALIR  PIC X(01) VALUE "N".
+               88 WKS-DEBE-SALIR VALUE "S".
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-MENU UNTIL WKS-DEBE-SALIR
+           GOBACK.
+       1000-MENU.
+           DISPLAY " "
+           DISPLAY "MENU PRINCIPAL DE OPERACIONES"
+           DISPLAY "1.- CAJERO AUTOMATICO"
+           DISPLAY "2.- MANTENIMIENTO DE LISTA DE PARTICIPANTES"
+           DISPLAY "3.- CONSULTA DE TABLA DE PARTICIPANTES"
+           DISPLAY "4.- REPORTE DE CAPACITACION"
+           DISPLAY "5.- SALIR"
+           ACCEPT WKS-OPCION
+           EVALUATE WKS-OPCION
+               WHEN 1 CALL "ATM"
+               WHEN 2 CALL "PRAC11"
+               WHEN 3 CALL "PRAC10"
+               WHEN 4 CALL "PRAC15"
+               WHEN 5 MOVE "S" TO WKS-SALIR
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+       END PROGRAM CONTROL.
