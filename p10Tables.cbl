@@ -5,8 +5,25 @@
 000140*ESTE PROGRAMA HACE USO DE TABLAS
 000150 SECURITY. FOREVER.
 000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT PARTIC ASSIGN TO "PARTICIP.DAT"
+000240         FILE STATUS IS WKS-STATUS-PARTIC.
 000300 DATA DIVISION.
+000310 FILE SECTION.
+000320     FD PARTIC.
+000330     01 REG-PARTIC.
+000335         COPY PARTICREG REPLACING ==LVL== BY ==02==
+000336             ==NOMLISTA== BY ==REG-NUMLISTA==
+000337             ==NOMNOMBRE== BY ==REG-NOMBRE==
+000338             ==NOMAPELLIDO== BY ==REG-APELLIDOS==
+000339             ==NOMGRUPO== BY ==REG-NUMGPO==.
 000400 WORKING-STORAGE SECTION.
+000410     01 WKS-STATUS-PARTIC PIC X(02).
+000415     01 WKS-EOF-PARTIC     PIC 9(02).
+000420     01 WK-TOTAL-REGISTROS PIC 9(03).
+000430     01 WK-MAX-REGISTROS   PIC 9(03) VALUE 200.
+000440     01 WKS-OPC-BUSCA      PIC 9(01).
 000500     01 WK-EOA    PIC 9(02).
 000600     01 WK-EOB    PIC 9(02).
 000700     01 WKS-LINEA-CAPTURA.
@@ -15,48 +32,151 @@
 000770        02 WKS-APELLIDOS    PIC X(20).
 000780        02 WKS-NUMGPO       PIC 9(02).
 000800     01 WS-LISTA-PARTICIPANTES.
-000850        03 WS-LISTA OCCURS 3 TIMES
+000850        03 WS-LISTA OCCURS 1 TO 200 TIMES
+000855           DEPENDING ON WK-TOTAL-REGISTROS
 000860           ASCENDING KEY IS WS-NUMLISTA
 000870           INDEXED BY WK-INDICE.
-000880           05 WS-NUMLISTA     PIC 9(04).
-000890           05 WS-NOMBRE       PIC X(18).
-000900           05 WS-APELLIDOS    PIC X(20).
-000910           05 WS-NUMGPO       PIC 9(02).
+000880           COPY PARTICREG REPLACING ==LVL== BY ==05==
+000890              ==NOMLISTA== BY ==WS-NUMLISTA==
+000891              ==NOMNOMBRE== BY ==WS-NOMBRE==
+000892              ==NOMAPELLIDO== BY ==WS-APELLIDOS==
+000893              ==NOMGRUPO== BY ==WS-NUMGPO==.
 001000 PROCEDURE DIVISION.
 001100 0000-PRINCIPAL.
-001200     SET WK-INDICE TO 0
-           DISPLAY "INGRESE TRES REGISTROS CON FORMATO:"
+001150     PERFORM 0050-INICIALIZA-VARIABLES
+001180     PERFORM 0100-CARGA-TABLA
+           DISPLAY "INGRESE LOS REGISTROS CON FORMATO:"
            DISPLAY "####______________________________________##"
            DISPLAY "EJ. 0003ANA ISABEL        GARCIA VERA         02"
-001300     PERFORM 1000-LLENA-TABLA UNTIL WK-INDICE > 2 OR WK-EOA = 1
+           DISPLAY "DEJE EL NUMERO EN 0000 PARA TERMINAR LA CAPTURA"
+001300     PERFORM 1000-LLENA-TABLA
+001310         UNTIL WK-INDICE >= WK-MAX-REGISTROS OR WK-EOA = 1
+001350     PERFORM 1500-GRABA-TABLA
 001400     PERFORM 2000-BUSCA       UNTIL WK-EOB = 1
-001500     STOP RUN.
+001500     GOBACK.
+001510*SECCION QUE REINICIA LAS BANDERAS/CONTADORES EN CADA EJECUCION,
+001515*NECESARIO PORQUE CONTROL YA INVOCA ESTE PROGRAMA VARIAS VECES
+001520*EN UNA MISMA SESION (VALUE SOLO APLICA A LA PRIMERA CARGA)
+001530 0050-INICIALIZA-VARIABLES.
+001540     SET WK-INDICE TO 0
+001550     MOVE 0 TO WK-TOTAL-REGISTROS
+001560     MOVE 0 TO WK-EOA
+001570     MOVE 0 TO WK-EOB.
+001580*SECCION QUE RECUPERA LO GRABADO EN EJECUCIONES ANTERIORES
+001590 0100-CARGA-TABLA.
+001600     MOVE 0 TO WKS-EOF-PARTIC
+001610     OPEN INPUT PARTIC
+001620     IF WKS-STATUS-PARTIC = "00"
+001630         PERFORM 0110-LEE-PARTIC
+001640         PERFORM 0120-CARGA-REGISTRO UNTIL WKS-EOF-PARTIC = 1
+001650         CLOSE PARTIC
+001660     ELSE
+001670         CLOSE PARTIC
+001680     END-IF
+001690     MOVE WK-INDICE TO WK-TOTAL-REGISTROS.
+001700 0110-LEE-PARTIC.
+001710     READ PARTIC AT END MOVE 1 TO WKS-EOF-PARTIC.
+001720 0120-CARGA-REGISTRO.
+001725     IF WK-INDICE < WK-MAX-REGISTROS
+001730         SET WK-INDICE UP BY 1
+001732         MOVE WK-INDICE TO WK-TOTAL-REGISTROS
+001740         MOVE REG-NUMLISTA  TO WS-NUMLISTA  (WK-INDICE)
+001750         MOVE REG-NOMBRE    TO WS-NOMBRE    (WK-INDICE)
+001760         MOVE REG-APELLIDOS TO WS-APELLIDOS (WK-INDICE)
+001770         MOVE REG-NUMGPO    TO WS-NUMGPO    (WK-INDICE)
+001775     ELSE
+001776         DISPLAY "TABLA LLENA, SE IGNORA REGISTRO: "
+001777                 REG-NUMLISTA
+001778     END-IF
+001780     PERFORM 0110-LEE-PARTIC.
 001600*SECCION PARA LLENAR LA TABLA, LINEA POR LINEA
 001700 1000-LLENA-TABLA.
 001800     ACCEPT WKS-LINEA-CAPTURA
 001900     IF WKS-NUMLISTA > 0
 002000         SET WK-INDICE UP BY 1
+002050         MOVE WK-INDICE TO WK-TOTAL-REGISTROS
 002100         MOVE WKS-NUMLISTA  TO WS-NUMLISTA  (WK-INDICE)
 002200         MOVE WKS-NOMBRE    TO WS-NOMBRE    (WK-INDICE)
 002300         MOVE WKS-APELLIDOS TO WS-APELLIDOS (WK-INDICE)
 002400         MOVE WKS-NUMGPO    TO WS-NUMGPO    (WK-INDICE)
 002500     ELSE
-002600         MOVE 1 TO WK-EOB.
-002700*SECCION PARA PREGUNTAR EL NUMERO DEL REGISTRO DESEADO
+002600         MOVE 1 TO WK-EOA.
+002450*SECCION PARA GRABAR LA TABLA CAPTURADA EN DISCO
+002460 1500-GRABA-TABLA.
+002465     MOVE WK-INDICE TO WK-TOTAL-REGISTROS
+002470     OPEN OUTPUT PARTIC
+002480     PERFORM 1510-GRABA-REGISTRO
+002490         VARYING WK-INDICE FROM 1 BY 1
+002500         UNTIL WK-INDICE > WK-TOTAL-REGISTROS
+002510     CLOSE PARTIC.
+002520 1510-GRABA-REGISTRO.
+002530     MOVE WS-NUMLISTA (WK-INDICE)  TO REG-NUMLISTA
+002540     MOVE WS-NOMBRE (WK-INDICE)    TO REG-NOMBRE
+002550     MOVE WS-APELLIDOS (WK-INDICE) TO REG-APELLIDOS
+002560     MOVE WS-NUMGPO (WK-INDICE)    TO REG-NUMGPO
+002570     WRITE REG-PARTIC.
+002700*SECCION DEL MENU DE BUSQUEDA
 002800 2000-BUSCA.
-002900     DISPLAY "QUE NUMERO DE LA LISTA QUIERES VER"
-003000     ACCEPT WKS-NUMLISTA
-003100     IF WKS-NUMLISTA > 0
-003200         PERFORM 2000-SEARCH
-003300     ELSE
-003400         MOVE 1 TO WK-EOB.
-003500*SECCION DONDE SE REALIZA LA BUSQUEDA EN LA TABLA
-003600 2000-SEARCH.
-003700     SET WK-INDICE TO 1
-003800     SEARCH ALL WS-LISTA AT END
-003900         DISPLAY "NO EXISTE REGISTRO EN EL NUMERO: " WKS-NUMLISTA
-004000     WHEN
-004100         WS-NUMLISTA (WK-INDICE) = WKS-NUMLISTA
-004200         DISPLAY "REGISTRO: " WS-NUMLISTA  (WK-INDICE)
-004300             ".-: "           WS-APELLIDOS (WK-INDICE)
-004400             ",    "           WS-NOMBRE    (WK-INDICE).
+002810     DISPLAY " "
+002820     DISPLAY "1.- BUSCAR UN REGISTRO POR NUMERO DE LISTA"
+002830     DISPLAY "2.- MOSTRAR TODOS LOS REGISTROS"
+002835     DISPLAY "3.- AGREGAR OTRO REGISTRO"
+002840     DISPLAY "4.- SALIR"
+002850     ACCEPT WKS-OPC-BUSCA
+002860     EVALUATE WKS-OPC-BUSCA
+002870         WHEN 1 PERFORM 2100-PIDE-NUMERO
+002880         WHEN 2 PERFORM 2200-MUESTRA-TODOS
+002885         WHEN 3 PERFORM 2300-AGREGA-OTRO
+002890         WHEN 4 MOVE 1 TO WK-EOB
+002900         WHEN OTHER DISPLAY "OPCION INVALIDA"
+002910     END-EVALUATE.
+002911*SECCION PARA AGREGAR UN PARTICIPANTE DESDE EL MENU DE BUSQUEDA
+002912*(REQUERIDA PORQUE LA CAPTURA INICIAL YA TERMINO AL LLEGAR AQUI)
+002913 2300-AGREGA-OTRO.
+002914     IF WK-TOTAL-REGISTROS < WK-MAX-REGISTROS
+002915         DISPLAY "INGRESE EL NUEVO REGISTRO CON FORMATO:"
+002916         DISPLAY "####______________________________________##"
+002917         ACCEPT WKS-LINEA-CAPTURA
+002918         IF WKS-NUMLISTA > 0
+002919             SET WK-INDICE TO WK-TOTAL-REGISTROS
+002920             SET WK-INDICE UP BY 1
+002921             MOVE WKS-NUMLISTA  TO WS-NUMLISTA  (WK-INDICE)
+002922             MOVE WKS-NOMBRE    TO WS-NOMBRE    (WK-INDICE)
+002923             MOVE WKS-APELLIDOS TO WS-APELLIDOS (WK-INDICE)
+002924             MOVE WKS-NUMGPO    TO WS-NUMGPO    (WK-INDICE)
+002925             MOVE WK-INDICE TO WK-TOTAL-REGISTROS
+002926             PERFORM 1500-GRABA-TABLA
+002927             DISPLAY "REGISTRO AGREGADO Y GRABADO"
+002928         ELSE
+002929             DISPLAY "CAPTURA CANCELADA"
+002930         END-IF
+002931     ELSE
+002932         DISPLAY "TABLA LLENA, NO SE PUEDE AGREGAR MAS"
+002933     END-IF.
+002920*SECCION PARA PREGUNTAR EL NUMERO DEL REGISTRO DESEADO
+002930 2100-PIDE-NUMERO.
+002940     DISPLAY "QUE NUMERO DE LA LISTA QUIERES VER"
+002950     ACCEPT WKS-NUMLISTA
+002960     IF WKS-NUMLISTA > 0
+002970         PERFORM 2110-SEARCH
+002980     ELSE
+002990         DISPLAY "NUMERO INVALIDO".
+003000*SECCION DONDE SE REALIZA LA BUSQUEDA EN LA TABLA
+003010 2110-SEARCH.
+003020     SET WK-INDICE TO 1
+003030     SEARCH ALL WS-LISTA AT END
+003040         DISPLAY "NO EXISTE REGISTRO EN EL NUMERO: " WKS-NUMLISTA
+003050     WHEN
+003060         WS-NUMLISTA (WK-INDICE) = WKS-NUMLISTA
+003070         DISPLAY "REGISTRO: " WS-NUMLISTA  (WK-INDICE)
+003080             ".-: "           WS-APELLIDOS (WK-INDICE)
+003090             ",    "           WS-NOMBRE    (WK-INDICE).
+003100*SECCION PARA MOSTRAR TODOS LOS REGISTROS CAPTURADOS
+003110 2200-MUESTRA-TODOS.
+003120     PERFORM 2210-MUESTRA-UNO
+003130         VARYING WK-INDICE FROM 1 BY 1
+003140         UNTIL WK-INDICE > WK-TOTAL-REGISTROS.
+003150 2210-MUESTRA-UNO.
+003160     DISPLAY "REGISTRO: " WS-NUMLISTA  (WK-INDICE)
+003170             ".-: "           WS-APELLIDOS (WK-INDICE)
+003180             ",    "           WS-NOMBRE    (WK-INDICE).
