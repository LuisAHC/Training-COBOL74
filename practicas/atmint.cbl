@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: LUIS CECILIANO
+      * Date: AUGUST 08, 2026
+      * Purpose: PRACTICE
+      * Tectonics: cobc
+      * Detalles: Proceso batch de fin de mes que abona intereses a
+      *           todas las cuentas del archivo CUENTAS del cajero ATM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS ASSIGN TO DISK
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS REG-NUMCUENTA
+               FILE STATUS IS WKS-STATUS-CUENTAS.
+           SELECT MOVTOS ASSIGN TO DISK
+               FILE STATUS IS WKS-STATUS-MOVTOS.
+       DATA DIVISION.
+       FILE SECTION.
+           FD CUENTAS.
+           01 REG-CUENTA.
+               05 REG-NUMCUENTA PIC X(12).
+               05 REG-NIP       PIC X(04).
+               05 REG-SALDO     PIC S9(04)V9(02).
+               05 REG-INTENTOS  PIC 9(01).
+               05 REG-BLOQUEADA PIC X(01).
+           FD MOVTOS.
+           01 REG-MOVIMIENTO.
+               05 MOV-NUMCUENTA PIC X(12).
+               05 MOV-OPERACION PIC X(12).
+               05 MOV-IMPORTE   PIC S9(04)V9(02).
+               05 MOV-SALDO     PIC S9(04)V9(02).
+               05 MOV-FECHA     PIC 9(08).
+               05 MOV-HORA      PIC 9(08).
+       WORKING-STORAGE SECTION.
+           01 WKS-STATUS-CUENTAS PIC X(02).
+           01 WKS-STATUS-MOVTOS  PIC X(02).
+           01 WKS-EOF-CUENTAS    PIC 9(01).
+           01 WKS-TASA-INTERES   PIC V999 VALUE .005.
+           01 WKS-INTERES        PIC S9(04)V9(02).
+           01 WK-TOTAL-CUENTAS   PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO UNTIL WKS-EOF-CUENTAS = 1
+           PERFORM 3000-TERMINA
+           STOP RUN.
+       1000-INICIO.
+           MOVE 0 TO WKS-EOF-CUENTAS
+           OPEN I-O CUENTAS
+           IF WKS-STATUS-CUENTAS NOT = "00"
+               DISPLAY "NO EXISTE EL ARCHIVO CUENTAS, NO SE PROCESA "
+                       "EL INTERES MENSUAL"
+               MOVE 1 TO WKS-EOF-CUENTAS
+           ELSE
+               PERFORM 1010-ABRIR-MOVTOS
+               PERFORM 1020-LEE-CUENTA
+           END-IF.
+       1010-ABRIR-MOVTOS.
+           OPEN EXTEND MOVTOS
+           IF WKS-STATUS-MOVTOS = "35"
+               OPEN OUTPUT MOVTOS
+               CLOSE MOVTOS
+               OPEN EXTEND MOVTOS
+           END-IF.
+       1020-LEE-CUENTA.
+           READ CUENTAS NEXT RECORD
+               AT END
+                   MOVE 1 TO WKS-EOF-CUENTAS
+           END-READ.
+       2000-PROCESO.
+           COMPUTE WKS-INTERES ROUNDED = REG-SALDO * WKS-TASA-INTERES
+           ADD WKS-INTERES TO REG-SALDO
+           REWRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR LA CUENTA: "
+                           REG-NUMCUENTA
+           END-REWRITE
+           PERFORM 2010-GRABAR-MOVIMIENTO
+           ADD 1 TO WK-TOTAL-CUENTAS
+           PERFORM 1020-LEE-CUENTA.
+       2010-GRABAR-MOVIMIENTO.
+           MOVE REG-NUMCUENTA TO MOV-NUMCUENTA
+           MOVE "INTERES"     TO MOV-OPERACION
+           MOVE WKS-INTERES   TO MOV-IMPORTE
+           MOVE REG-SALDO     TO MOV-SALDO
+           ACCEPT MOV-FECHA FROM DATE
+           ACCEPT MOV-HORA  FROM TIME
+           WRITE REG-MOVIMIENTO.
+       3000-TERMINA.
+           CLOSE CUENTAS
+           CLOSE MOVTOS
+           DISPLAY "CUENTAS CON INTERES ABONADO: " WK-TOTAL-CUENTAS.
+       END PROGRAM ATMINT.
