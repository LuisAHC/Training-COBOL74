@@ -6,11 +6,54 @@
       * Detalles: Simulación del funcionamiento de una cajero automatico
       * Cuenta: 123456789012
       * NIP: 1234
+      *
+      * Modificaciones:
+      * 2026-08-08 LAHC Las cuentas ahora se cargan del archivo CUENTAS
+      *                 en vez de un solo usuario fijo en memoria.
+      * 2026-08-08 LAHC Se agrega bitacora de movimientos (MOVTOS) y el
+      *                 reporte de estado de cuenta.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS ASSIGN TO DISK
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS REG-NUMCUENTA
+               FILE STATUS IS WKS-STATUS-CUENTAS.
+           SELECT MOVTOS ASSIGN TO DISK
+               FILE STATUS IS WKS-STATUS-MOVTOS.
+           SELECT EXCEPCIONES ASSIGN TO DISK
+               FILE STATUS IS WKS-STATUS-EXCEPC.
+           SELECT ESTADO ASSIGN TO PRINTER
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+           FD CUENTAS.
+           01 REG-CUENTA.
+               05 REG-NUMCUENTA PIC X(12).
+               05 REG-NIP       PIC X(04).
+               05 REG-SALDO     PIC S9(04)V9(02).
+               05 REG-INTENTOS  PIC 9(01).
+               05 REG-BLOQUEADA PIC X(01).
+           FD MOVTOS.
+           01 REG-MOVIMIENTO.
+               05 MOV-NUMCUENTA PIC X(12).
+               05 MOV-OPERACION PIC X(12).
+               05 MOV-IMPORTE   PIC S9(04)V9(02).
+               05 MOV-SALDO     PIC S9(04)V9(02).
+               05 MOV-FECHA     PIC 9(08).
+               05 MOV-HORA      PIC 9(08).
+           FD EXCEPCIONES.
+           01 REG-EXCEPCION.
+               05 EXC-NUMCUENTA PIC X(12).
+               05 EXC-IMPORTE   PIC S9(04)V9(02).
+               05 EXC-SALDO     PIC S9(04)V9(02).
+               05 EXC-FECHA     PIC 9(08).
+               05 EXC-HORA      PIC 9(08).
+           FD ESTADO REPORT IS RD-ESTADO.
        WORKING-STORAGE SECTION.
            01 WKS-OPCION PIC 9(01).
            01 WKS-ACTIVO PIC 9(01).
@@ -19,35 +62,179 @@
            01 WKS-PASS   PIC 9(04).
            01 WKS-DINERO PIC S9(04)V9(02).
            01 WKS-OPER   PIC S9(04)V9(02).
+           01 WKS-BILLETES-TOTAL PIC 9(04).
+           01 WKS-RESIDUO-100    PIC 9(02).
+           01 WKS-NUM-500        PIC 9(03).
+           01 WKS-NUM-200        PIC 9(03).
+           01 WKS-NUM-100        PIC 9(03).
+           01 WKS-REM-500        PIC 9(04).
+           01 WKS-REM-200        PIC 9(04).
+           01 WKS-REM-100        PIC 9(04).
+           01 WKS-STATUS-CUENTAS PIC X(02).
+           01 WKS-STATUS-MOVTOS  PIC X(02).
+           01 WKS-STATUS-EXCEPC  PIC X(02).
+           01 WKS-EOF-CUENTAS    PIC 9(01).
+           01 WKS-EOF-MOVTOS     PIC 9(01).
+           01 WK-TOTAL-CUENTAS   PIC 9(03).
+           01 WK-SESION   PIC 9(03).
+           01 WK-IDX-OP   PIC 9(03).
+           01 WK-IDX-DESTINO PIC 9(03).
+           01 WKS-CUENTA-DESTINO PIC 9(12).
+           01 WKS-ENCONTRADO PIC X(01).
+               88 WKS-CTA-ENCONTRADA VALUE "S".
            01 WKS-TABLA-USUARIOS.
-               03 WK-USUARIO.
-      *            ASCENDING KEY IS WK-I
-      *            INDEXED BY WK-INDICE.
-      *            05 WK-I         PIC 9(02).
+               03 WK-USUARIO OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WK-TOTAL-CUENTAS
+                   ASCENDING KEY IS WK-NUMCUENTA
+                   INDEXED BY WK-INDICE.
                    05 WK-NUMCUENTA PIC X(12).
                    05 WK-NIP       PIC X(04).
                    05 WK-SALDO     PIC S9(04)V9(02).
+                   05 WK-INTENTOS  PIC 9(01).
+                   05 WK-BLOQUEADA PIC X(01).
+                       88 WK-CTA-BLOQUEADA VALUE "S".
+       REPORT SECTION.
+           RD RD-ESTADO
+               PAGE LIMIT   060 LINES
+               HEADING      001
+               FIRST DETAIL 006
+               LAST DETAIL  054.
+       01 RD-EDO-TITULOS TYPE IS PH.
+           10 RD-EDO-TITULO-01 LINE 001.
+               15 COLUMN 001 PIC X(030) VALUE
+                 "ESTADO DE CUENTA - CAJERO ATM".
+           10 RD-EDO-TITULO-02 LINE 003.
+               15 COLUMN 001 PIC X(008) VALUE "CUENTA: ".
+               15 COLUMN 009 PIC X(012) SOURCE WK-NUMCUENTA (WK-SESION).
+           10 RD-EDO-TITULO-03 LINE 005.
+               15 COLUMN 001 PIC X(010) VALUE "OPERACION".
+               15 COLUMN 020 PIC X(008) VALUE "IMPORTE".
+               15 COLUMN 035 PIC X(008) VALUE "SALDO".
+               15 COLUMN 050 PIC X(008) VALUE "FECHA".
+               15 COLUMN 060 PIC X(008) VALUE "HORA".
+       01 RD-EDO-DETALLE TYPE DETAIL.
+           10 RD-EDO-DET01 LINE PLUS 001.
+               15 COLUMN 001 PIC X(012)     SOURCE MOV-OPERACION.
+               15 COLUMN 020 PIC -(4)9.99   SOURCE MOV-IMPORTE.
+               15 COLUMN 035 PIC -(4)9.99   SOURCE MOV-SALDO.
+               15 COLUMN 050 PIC 9999/99/99 SOURCE MOV-FECHA.
+               15 COLUMN 060 PIC 9(008)     SOURCE MOV-HORA.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            MOVE 1 TO WKS-ACTIVO
            PERFORM 0500-CREAR-USUARIO
            PERFORM 0600-LOGIN
-           STOP RUN.
+           CLOSE CUENTAS
+           CLOSE MOVTOS
+           CLOSE EXCEPCIONES
+           GOBACK.
        0500-CREAR-USUARIO.
-           MOVE "123456789012" TO WK-NUMCUENTA
-           MOVE "1234" TO WK-NIP
-           MOVE 1000 TO WK-SALDO.
+           MOVE 0 TO WK-TOTAL-CUENTAS
+           MOVE 0 TO WKS-EOF-CUENTAS
+           OPEN I-O CUENTAS
+           IF WKS-STATUS-CUENTAS = "35"
+               PERFORM 0510-INICIALIZAR-CUENTAS
+               OPEN I-O CUENTAS
+           END-IF
+           PERFORM 0520-CARGAR-CUENTAS UNTIL WKS-EOF-CUENTAS = 1
+           PERFORM 0540-ABRIR-MOVTOS
+           PERFORM 0545-ABRIR-EXCEPCIONES.
+       0510-INICIALIZAR-CUENTAS.
+           OPEN OUTPUT CUENTAS
+           MOVE "123456789012" TO REG-NUMCUENTA
+           MOVE "1234"         TO REG-NIP
+           MOVE 1000           TO REG-SALDO
+           MOVE 0              TO REG-INTENTOS
+           MOVE "N"            TO REG-BLOQUEADA
+           WRITE REG-CUENTA
+           CLOSE CUENTAS.
+       0520-CARGAR-CUENTAS.
+           READ CUENTAS NEXT RECORD
+               AT END
+                   MOVE 1 TO WKS-EOF-CUENTAS
+               NOT AT END
+                   ADD 1 TO WK-TOTAL-CUENTAS
+                   MOVE REG-NUMCUENTA TO WK-NUMCUENTA (WK-TOTAL-CUENTAS)
+                   MOVE REG-NIP       TO WK-NIP      (WK-TOTAL-CUENTAS)
+                   MOVE REG-SALDO     TO WK-SALDO    (WK-TOTAL-CUENTAS)
+                   MOVE REG-INTENTOS  TO WK-INTENTOS (WK-TOTAL-CUENTAS)
+                   MOVE REG-BLOQUEADA TO WK-BLOQUEADA (WK-TOTAL-CUENTAS)
+           END-READ.
+       0530-GRABAR-CUENTA.
+           MOVE WK-NUMCUENTA (WK-IDX-OP) TO REG-NUMCUENTA
+           MOVE WK-NIP       (WK-IDX-OP) TO REG-NIP
+           MOVE WK-SALDO     (WK-IDX-OP) TO REG-SALDO
+           MOVE WK-INTENTOS  (WK-IDX-OP) TO REG-INTENTOS
+           MOVE WK-BLOQUEADA (WK-IDX-OP) TO REG-BLOQUEADA
+           REWRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR LA CUENTA EN DISCO".
+       0540-ABRIR-MOVTOS.
+           OPEN EXTEND MOVTOS
+           IF WKS-STATUS-MOVTOS = "35"
+               OPEN OUTPUT MOVTOS
+               CLOSE MOVTOS
+               OPEN EXTEND MOVTOS
+           END-IF.
+       0545-ABRIR-EXCEPCIONES.
+           OPEN EXTEND EXCEPCIONES
+           IF WKS-STATUS-EXCEPC = "35"
+               OPEN OUTPUT EXCEPCIONES
+               CLOSE EXCEPCIONES
+               OPEN EXTEND EXCEPCIONES
+           END-IF.
+       0550-GRABAR-MOVIMIENTO.
+           MOVE WK-NUMCUENTA (WK-IDX-OP) TO MOV-NUMCUENTA
+           MOVE WKS-DINERO               TO MOV-IMPORTE
+           MOVE WK-SALDO     (WK-IDX-OP) TO MOV-SALDO
+           ACCEPT MOV-FECHA FROM DATE
+           ACCEPT MOV-HORA  FROM TIME
+           WRITE REG-MOVIMIENTO.
+       0560-GRABAR-EXCEPCION.
+           MOVE WK-NUMCUENTA (WK-SESION) TO EXC-NUMCUENTA
+           MOVE WKS-DINERO               TO EXC-IMPORTE
+           MOVE WK-SALDO     (WK-SESION) TO EXC-SALDO
+           ACCEPT EXC-FECHA FROM DATE
+           ACCEPT EXC-HORA  FROM TIME
+           WRITE REG-EXCEPCION.
        0600-LOGIN.
            DISPLAY "INGRESE SU NUMERO DE CUENTA"
            ACCEPT WKS-CUENTA
            DISPLAY "INGRESE SU NIP"
            ACCEPT WKS-PASS
-           IF WK-NUMCUENTA=WKS-CUENTA AND WK-NIP=WKS-PASS
-               PERFORM 1000-MENU UNTIL WKS-ACTIVO = 0
+           SET WK-INDICE TO 1
+           SEARCH ALL WK-USUARIO
+               AT END
+                   DISPLAY "CUENTA O CONTRASEÑA INCORRECTOS"
+                   PERFORM 0600-LOGIN
+               WHEN WK-NUMCUENTA (WK-INDICE) = WKS-CUENTA
+                   PERFORM 0610-VALIDA-LOGIN.
+       0610-VALIDA-LOGIN.
+           SET WK-SESION TO WK-INDICE
+           SET WK-IDX-OP TO WK-INDICE
+           IF WK-CTA-BLOQUEADA (WK-SESION)
+               DISPLAY "CUENTA BLOQUEADA POR INTENTOS FALLIDOS, "
+                       "ACUDA CON UN EJECUTIVO"
+               PERFORM 0600-LOGIN
            ELSE
-               DISPLAY "CUENTA O CONTRASEÃ‘A INCORRECTOS"
-               PERFORM 0600-LOGIN.
+               IF WK-NIP (WK-SESION) = WKS-PASS
+                   MOVE 0 TO WK-INTENTOS (WK-SESION)
+                   PERFORM 0530-GRABAR-CUENTA
+                   PERFORM 1000-MENU UNTIL WKS-ACTIVO = 0
+               ELSE
+                   ADD 1 TO WK-INTENTOS (WK-SESION)
+                   IF WK-INTENTOS (WK-SESION) >= 3
+                       MOVE "S" TO WK-BLOQUEADA (WK-SESION)
+                       DISPLAY "CUENTA BLOQUEADA POR INTENTOS "
+                               "FALLIDOS, ACUDA A UN EJECUTIVO"
+                   ELSE
+                       DISPLAY "CUENTA O CONTRASEÑA INCORRECTOS"
+                   END-IF
+                   PERFORM 0530-GRABAR-CUENTA
+                   PERFORM 0600-LOGIN
+               END-IF
+           END-IF.
        1000-MENU.
            DISPLAY " "
            DISPLAY "CAJERO AUTOMATICO"
@@ -55,7 +242,9 @@
            DISPLAY "1. DEPOSITO"
            DISPLAY "2. RETIRO"
            DISPLAY "3. CONSULTA"
-           DISPLAY "4. SALIR"
+           DISPLAY "4. TRANSFERENCIA"
+           DISPLAY "5. ESTADO DE CUENTA"
+           DISPLAY "6. SALIR"
            ACCEPT WKS-OPCION
            DISPLAY " "
            EVALUATE WKS-OPCION
@@ -66,21 +255,30 @@
                WHEN 3
                    PERFORM 4000-CONSULTA
                WHEN 4
+                   PERFORM 7000-TRANSFERENCIA
+               WHEN 5
+                   PERFORM 6000-ESTADO-CUENTA
+               WHEN 6
                    PERFORM 5000-SALIR
                WHEN OTHER
                    DISPLAY "OPCION INVALIDA, SELECCIONE OTRA".
        2000-DEPOSITO.
-           DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO
+           DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO (WK-SESION)
            DISPLAY "INGRESE LA CANTIDAD QUE DESEA ABONAR, "
                    "SI NO DESEA ABONAR INGRESE '0'"
            ACCEPT WKS-DINERO
            IF WKS-DINERO=100 OR WKS-DINERO=200 OR WKS-DINERO=500
               OR WKS-DINERO=0
-               ADD WKS-DINERO TO WK-SALDO GIVING WKS-OPER
-               SET WK-SALDO TO WKS-OPER
+               ADD WKS-DINERO TO WK-SALDO (WK-SESION)
+                   GIVING WKS-OPER
+               SET WK-SALDO (WK-SESION) TO WKS-OPER
+               SET WK-IDX-OP TO WK-SESION
+               PERFORM 0530-GRABAR-CUENTA
+               MOVE "DEPOSITO" TO MOV-OPERACION
+               PERFORM 0550-GRABAR-MOVIMIENTO
                DISPLAY "OPERACION EXITOSA"
                DISPLAY " "
-               DISPLAY "SU NUEVO SALDO ES DE: " WK-SALDO
+               DISPLAY "SU NUEVO SALDO ES DE: " WK-SALDO (WK-SESION)
                DISPLAY " "
                DISPLAY "PRESIONE ENTER PARA CONTINUAR"
                ACCEPT WKS-CONT
@@ -90,43 +288,164 @@
                DISPLAY " "
                PERFORM 2000-DEPOSITO.
        3000-RETIRO.
-           IF WK-SALDO=100
+           IF WK-SALDO (WK-SESION) = 100
                DISPLAY "NO PUEDE REALIZAR ESTA OPERACION, "
                        "NO CUENTA CON SALDO SUFICIENTE"
-               DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO
+               DISPLAY "SU SALDO ACTUAL ES DE: "
+                   WK-SALDO (WK-SESION)
                DISPLAY " "
            ELSE
-               DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO
-               DISPLAY "INGRESE LA CANTIDAD QUE DESEA RETIRAR, "
-                       "SI NO DESEA RETIRAR INGRESE '0'"
+               DISPLAY "SU SALDO ACTUAL ES DE: "
+                   WK-SALDO (WK-SESION)
+               DISPLAY "INGRESE CANTIDAD A RETIRAR (MULTIPLO DE "
+                       "$100.00), SI NO DESEA RETIRAR INGRESE '0'"
                ACCEPT WKS-DINERO
-               IF WKS-DINERO=100 OR WKS-DINERO=200 OR WKS-DINERO=500
-                   OR WKS-DINERO=0
-                   SUBTRACT WKS-DINERO FROM WK-SALDO GIVING WKS-OPER
-                   IF WKS-OPER < 100
-                       DISPLAY "NO PUEDE REALIZAR ESTA OPERACION, "
-                           "NO CUENTA CON SALDO SUFICIENTE"
+               IF WKS-DINERO NOT = 0
+                   DIVIDE WKS-DINERO BY 100 GIVING WKS-BILLETES-TOTAL
+                       REMAINDER WKS-RESIDUO-100
+                   IF WKS-DINERO < 100 OR WKS-RESIDUO-100 NOT = 0
+                       DISPLAY "EL RETIRO DEBE SER UN MULTIPLO DE "
+                               "$100.00"
                        DISPLAY " "
                        PERFORM 3000-RETIRO
                    ELSE
-                       SET WK-SALDO TO WKS-OPER
-                       DISPLAY "OPERACION EXITOSA"
-                       DISPLAY " "
-                       DISPLAY "SU NUEVO SALDO ES DE: " WK-SALDO
-                       DISPLAY " "
-                       DISPLAY "PRESIONE ENTER PARA CONTINUAR"
-                       ACCEPT WKS-CONT
-               ELSE
-                   DISPLAY "SOLO PUEDES RETIRAR $100.00, $200.00 O $500"
-                           ".00"
-                   DISPLAY " "
-                   PERFORM 3000-RETIRO.
+                       SUBTRACT WKS-DINERO FROM WK-SALDO (WK-SESION)
+                           GIVING WKS-OPER
+                       IF WKS-OPER < 100
+                           DISPLAY "NO PUEDE REALIZAR ESTA OPERACION, "
+                               "NO CUENTA CON SALDO SUFICIENTE"
+                           DISPLAY " "
+                           PERFORM 0560-GRABAR-EXCEPCION
+                           PERFORM 3000-RETIRO
+                       ELSE
+                           SET WK-SALDO (WK-SESION) TO WKS-OPER
+                           SET WK-IDX-OP TO WK-SESION
+                           PERFORM 0530-GRABAR-CUENTA
+                           MOVE "RETIRO" TO MOV-OPERACION
+                           PERFORM 0550-GRABAR-MOVIMIENTO
+                           PERFORM 3010-CALCULA-BILLETES
+                           DISPLAY "OPERACION EXITOSA"
+                           DISPLAY " "
+                           DISPLAY "SU NUEVO SALDO ES DE: "
+                               WK-SALDO (WK-SESION)
+                           DISPLAY " "
+                           DISPLAY "PRESIONE ENTER PARA CONTINUAR"
+                           ACCEPT WKS-CONT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       3010-CALCULA-BILLETES.
+           DIVIDE WKS-DINERO BY 500 GIVING WKS-NUM-500
+               REMAINDER WKS-REM-500
+           DIVIDE WKS-REM-500 BY 200 GIVING WKS-NUM-200
+               REMAINDER WKS-REM-200
+           DIVIDE WKS-REM-200 BY 100 GIVING WKS-NUM-100
+               REMAINDER WKS-REM-100
+           DISPLAY "ENTREGANDO:"
+           IF WKS-NUM-500 > 0
+               DISPLAY "  " WKS-NUM-500 " BILLETE(S) DE $500.00"
+           END-IF
+           IF WKS-NUM-200 > 0
+               DISPLAY "  " WKS-NUM-200 " BILLETE(S) DE $200.00"
+           END-IF
+           IF WKS-NUM-100 > 0
+               DISPLAY "  " WKS-NUM-100 " BILLETE(S) DE $100.00"
+           END-IF.
        4000-CONSULTA.
-           DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO
+           DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO (WK-SESION)
            DISPLAY " "
            DISPLAY "PRESIONE ENTER PARA CONTINUAR"
            ACCEPT WKS-CONT.
        5000-SALIR.
            DISPLAY "HASTA PRONTO."
            MOVE 0 TO WKS-ACTIVO.
+       6000-ESTADO-CUENTA.
+           CLOSE MOVTOS
+           OPEN INPUT MOVTOS
+           OPEN OUTPUT ESTADO
+           INITIATE RD-ESTADO
+           MOVE 0 TO WKS-EOF-MOVTOS
+           PERFORM 6010-LEE-MOVTOS
+           PERFORM 6020-IMPRIME-MOVTOS UNTIL WKS-EOF-MOVTOS = 1
+           TERMINATE RD-ESTADO
+           CLOSE ESTADO
+           CLOSE MOVTOS
+           OPEN EXTEND MOVTOS
+           DISPLAY "ESTADO DE CUENTA GENERADO EN EL ARCHIVO ESTADO"
+           DISPLAY " "
+           DISPLAY "PRESIONE ENTER PARA CONTINUAR"
+           ACCEPT WKS-CONT.
+       6010-LEE-MOVTOS.
+           READ MOVTOS
+               AT END
+                   MOVE 1 TO WKS-EOF-MOVTOS
+           END-READ.
+       6020-IMPRIME-MOVTOS.
+           IF MOV-NUMCUENTA = WK-NUMCUENTA (WK-SESION)
+               GENERATE RD-EDO-DETALLE
+           END-IF
+           PERFORM 6010-LEE-MOVTOS.
+       7000-TRANSFERENCIA.
+           DISPLAY "SU SALDO ACTUAL ES DE: " WK-SALDO (WK-SESION)
+           DISPLAY "INGRESE LA CUENTA DESTINO, SI NO DESEA "
+                   "TRANSFERIR INGRESE '0'"
+           ACCEPT WKS-CUENTA-DESTINO
+           IF WKS-CUENTA-DESTINO NOT = 0
+               DISPLAY "INGRESE LA CANTIDAD A TRANSFERIR (MULTIPLO DE "
+                       "$100.00)"
+               ACCEPT WKS-DINERO
+               DIVIDE WKS-DINERO BY 100 GIVING WKS-BILLETES-TOTAL
+                   REMAINDER WKS-RESIDUO-100
+               IF WKS-DINERO < 100 OR WKS-RESIDUO-100 NOT = 0
+                   DISPLAY "LA TRANSFERENCIA DEBE SER UN MULTIPLO DE "
+                           "$100.00"
+                   PERFORM 7000-TRANSFERENCIA
+               ELSE
+                   PERFORM 7010-BUSCA-DESTINO
+                   IF WKS-CTA-ENCONTRADA
+                       AND WK-IDX-DESTINO NOT = WK-SESION
+                       PERFORM 7020-APLICA-TRANSFERENCIA
+                   ELSE
+                       DISPLAY "LA CUENTA DESTINO NO ES VALIDA"
+                   END-IF
+               END-IF
+           END-IF.
+       7010-BUSCA-DESTINO.
+           MOVE "N" TO WKS-ENCONTRADO
+           MOVE 0   TO WK-IDX-DESTINO
+           SET WK-INDICE TO 1
+           SEARCH ALL WK-USUARIO
+               AT END
+                   CONTINUE
+               WHEN WK-NUMCUENTA (WK-INDICE) = WKS-CUENTA-DESTINO
+                   MOVE "S" TO WKS-ENCONTRADO
+                   SET WK-IDX-DESTINO TO WK-INDICE.
+       7020-APLICA-TRANSFERENCIA.
+           SUBTRACT WKS-DINERO FROM WK-SALDO (WK-SESION) GIVING WKS-OPER
+           IF WKS-OPER < 100
+               DISPLAY "NO PUEDE REALIZAR ESTA OPERACION, "
+                       "NO CUENTA CON SALDO SUFICIENTE"
+           ELSE
+               SET WK-SALDO (WK-SESION) TO WKS-OPER
+               SET WK-IDX-OP TO WK-SESION
+               PERFORM 0530-GRABAR-CUENTA
+               MOVE "TRANSF-ENV" TO MOV-OPERACION
+               PERFORM 0550-GRABAR-MOVIMIENTO
+
+               ADD WKS-DINERO TO WK-SALDO (WK-IDX-DESTINO)
+                   GIVING WKS-OPER
+               SET WK-SALDO (WK-IDX-DESTINO) TO WKS-OPER
+               SET WK-IDX-OP TO WK-IDX-DESTINO
+               PERFORM 0530-GRABAR-CUENTA
+               MOVE "TRANSF-REC" TO MOV-OPERACION
+               PERFORM 0550-GRABAR-MOVIMIENTO
+
+               DISPLAY "OPERACION EXITOSA"
+               DISPLAY " "
+               DISPLAY "SU NUEVO SALDO ES DE: " WK-SALDO (WK-SESION)
+               DISPLAY " "
+               DISPLAY "PRESIONE ENTER PARA CONTINUAR"
+               ACCEPT WKS-CONT
+           END-IF.
        END PROGRAM ATM.
