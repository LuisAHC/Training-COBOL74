@@ -2,23 +2,55 @@
       * Autor: Hernández Ceciliano Luis Ángel
       * Fecha: 19-02-2020
       * Detalles: Implementación sencilla del algoritmo Karatsuba
+      * Mod: 08-08-2026 Se generaliza a operandos de hasta 6 digitos,
+      *      capturados por teclado en lugar de quedar fijos en el
+      *      programa.
+      * Mod: 08-08-2026 Se agrega soporte para multiplicandos negativos.
+      * Mod: 08-08-2026 Se agrega un menu con un lote de pruebas que
+      *      compara el resultado de Karatsuba contra la multiplicacion
+      *      directa.
+      * Mod: 08-08-2026 El lote de pruebas ahora se lee de un archivo
+      *      (KARALOTE.DAT, autogenerado la primera vez a partir del
+      *      lote que antes vivia solo en memoria) y cada caso se
+      *      reporta con su tiempo de proceso en un archivo de salida
+      *      (KARAREPORTE.TXT); el signo del resultado ya no se mete
+      *      en el arreglo de digitos y el lote compara valores con
+      *      signo en vez de solo magnitudes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. KARATSUBA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES ASSIGN TO "KARALOTE.DAT"
+               FILE STATUS IS WKS-STATUS-PARES.
+           SELECT REPLOTE ASSIGN TO "KARAREPORTE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WKS-STATUS-REPLOTE.
        DATA DIVISION.
        FILE SECTION.
+           FD PARES.
+           01 REG-PAR.
+               05 PAR-VALOR-A PIC 9(06).
+               05 PAR-VALOR-B PIC 9(06).
+               05 PAR-SIGNO-A PIC X(01).
+               05 PAR-SIGNO-B PIC X(01).
+           FD REPLOTE.
+           01 REG-REPLOTE PIC X(100).
        WORKING-STORAGE SECTION.
-           01 WKS-NUMERO-A.
-               03 WKS-NUMSA  PIC 9(01) OCCURS 4 TIMES.
-           01 WKS-NUMERO-B.
-               03 WKS-NUMSB  PIC 9(01) OCCURS 4 TIMES.
+           01 WKS-VALOR-A PIC 9(06).
+           01 WKS-NUMERO-A REDEFINES WKS-VALOR-A.
+               03 WKS-NUMSA  PIC 9(01) OCCURS 6 TIMES.
+           01 WKS-VALOR-B PIC 9(06).
+           01 WKS-NUMERO-B REDEFINES WKS-VALOR-B.
+               03 WKS-NUMSB  PIC 9(01) OCCURS 6 TIMES.
            01 WKS-MATRIZ-PRODUCTOS.
                03 WS-MATRIZ OCCURS 4 TIMES
                    INDEXED BY WK-INDICE.
                    05 WS-NUMSM  PIC 9(01) OCCURS 8 TIMES.
            01 WKS-PRODUCTO.
                03 WKS-NUMSP  PIC 9(01) OCCURS 8 TIMES.
-           01 WKS-I          PIC 9(01).
+           01 WKS-I          PIC 9(02).
            01 WKS-J          PIC 9(01).
            01 WKS-K          PIC 9(01).
            01 WKS-S          PIC 9(01).
@@ -29,116 +61,153 @@
            01 WKS-MULT       PIC 9(02).
            01 WKS-IZQUIERDO  PIC 9(01).
            01 WKS-DERECHO    PIC 9(01).
-
+           01 WKS-SIGNO-A PIC X(01).
+               88 WKS-A-ES-NEGATIVO VALUE "S".
+           01 WKS-SIGNO-B PIC X(01).
+               88 WKS-B-ES-NEGATIVO VALUE "S".
+           01 WKS-RESULTADO-NEGATIVO PIC X(01).
+               88 WKS-RESULTADO-ES-NEGATIVO VALUE "S".
+           01 WKS-OPCION-MENU PIC 9(01).
+           01 WKS-INDICE-LOTE PIC 9(02).
+           01 WKS-REFERENCIA  PIC S9(12).
+           01 WKS-RESULTADO-KARATSUBA PIC S9(12).
+           01 WKS-TOTAL-ERRORES PIC 9(02) VALUE 0.
+           01 WKS-SIGNO-RESULTADO PIC X(01) VALUE SPACE.
+           01 WKS-SIGNO-REFERENCIA PIC X(01) VALUE SPACE.
+      *ARCHIVOS DEL LOTE DE PRUEBAS: AHORA VIVE EN DISCO (PARES) EN
+      *VEZ DE SOLO EN MEMORIA, Y CADA CASO SE REPORTA EN REPLOTE
+           01 WKS-STATUS-PARES   PIC X(02).
+           01 WKS-STATUS-REPLOTE PIC X(02).
+           01 WKS-EOF-PARES      PIC 9(01).
+           01 WKS-HORA-INICIO    PIC 9(08).
+           01 WKS-HORA-INICIO-R REDEFINES WKS-HORA-INICIO.
+               03 WKS-HI-HORA PIC 9(02).
+               03 WKS-HI-MIN  PIC 9(02).
+               03 WKS-HI-SEG  PIC 9(02).
+               03 WKS-HI-CENT PIC 9(02).
+           01 WKS-HORA-FIN       PIC 9(08).
+           01 WKS-HORA-FIN-R REDEFINES WKS-HORA-FIN.
+               03 WKS-HF-HORA PIC 9(02).
+               03 WKS-HF-MIN  PIC 9(02).
+               03 WKS-HF-SEG  PIC 9(02).
+               03 WKS-HF-CENT PIC 9(02).
+           01 WKS-CENT-INICIO    PIC 9(09).
+           01 WKS-CENT-FIN       PIC 9(09).
+           01 WKS-ELAPSED        PIC S9(08).
+           01 WKS-ELAPSED-EDIT   PIC -9(06).
+           01 WKS-KARA-EDIT      PIC -9(12).
+           01 WKS-REF-EDIT       PIC -9(12).
+           01 WKS-RESULTADO-TEXTO PIC X(05).
+      *PUNTO DE CORTE DE LA DIVISION, CALCULADO CADA VEZ A PARTIR DE
+      *CUANTOS DIGITOS SIGNIFICATIVOS TRAE REALMENTE CADA OPERANDO
+      *(SIN CONTAR CEROS A LA IZQUIERDA), EN LUGAR DE DEJARLO FIJO EN
+      *LOS 6 DIGITOS DE CAPACIDAD MAXIMA DEL CAMPO
+           01 WKS-TOTAL-DIGITOS  PIC 9(02) VALUE 6.
+           01 WKS-MITAD-DIGITOS  PIC 9(02).
+           01 WKS-OFFSET-DIGITOS PIC 9(02).
+           01 WKS-DESTINO-DIGITOS PIC 9(02).
+           01 WKS-DIV-IDX        PIC 9(02).
+           01 WKS-DIGITOS-A      PIC 9(01).
+           01 WKS-DIGITOS-B      PIC 9(01).
+           01 WKS-POS-A          PIC 9(01).
+           01 WKS-POS-B          PIC 9(01).
+           01 WKS-RES-1-VALOR    PIC 9(12).
       *VARIABLES PARA KARATSUBA
            01 WKS-KARAT-A.
-               03 WKS-KARA PIC 9(01) OCCURS 3 TIMES.
+               03 WKS-KARA PIC 9(01) OCCURS 4 TIMES.
            01 WKS-KARAT-B.
-               03 WKS-KARB PIC 9(01) OCCURS 3 TIMES.
+               03 WKS-KARB PIC 9(01) OCCURS 4 TIMES.
            01 WKS-KARAT-C.
-               03 WKS-KARC PIC 9(01) OCCURS 3 TIMES.
+               03 WKS-KARC PIC 9(01) OCCURS 4 TIMES.
            01 WKS-KARAT-D.
-               03 WKS-KARD PIC 9(01) OCCURS 3 TIMES.
-
+               03 WKS-KARD PIC 9(01) OCCURS 4 TIMES.
            01 WKS-NUMEROK-A.
-               03 WKS-NUMSAK  PIC 9(01) OCCURS 3 TIMES.
+               03 WKS-NUMSAK  PIC 9(01) OCCURS 4 TIMES.
            01 WKS-NUMEROK-B.
-               03 WKS-NUMSBK  PIC 9(01) OCCURS 3 TIMES.
-
+               03 WKS-NUMSBK  PIC 9(01) OCCURS 4 TIMES.
            01 WKS-MATRIZK-PRODUCTOS.
-               03 WS-MATRIZK OCCURS 3 TIMES
+               03 WS-MATRIZK OCCURS 4 TIMES
                    INDEXED BY WK-INDICEK.
-                   05 WS-NUMSMK  PIC 9(01) OCCURS 5 TIMES.
+                   05 WS-NUMSMK  PIC 9(01) OCCURS 7 TIMES.
            01 WKS-PRODUCTOK.
-               03 WKS-NUMSPK  PIC 9(01) OCCURS 5 TIMES.
-
+               03 WKS-NUMSPK  PIC 9(01) OCCURS 7 TIMES.
            01 WKS-MATRIZK-SUMAS.
                03 WS-MATRIZSK OCCURS 2 TIMES
                    INDEXED BY WK-INDICESK.
-                   05 WS-NUMSMSK  PIC 9(01) OCCURS 3 TIMES.
+                   05 WS-NUMSMSK  PIC 9(01) OCCURS 4 TIMES.
            01 WKS-SUMASK.
-               03 WKS-NUMSSK  PIC 9(01) OCCURS 3 TIMES.
-
-
-           01 WKS-RES-1.
-               03 WKS-RES1 PIC 9(01) OCCURS 5 TIMES.
-           01 WKS-RES-1-10ALA4.
-               03 WKS-RES1-ALA4 PIC 9(01) OCCURS 9 TIMES.
+               03 WKS-NUMSSK  PIC 9(01) OCCURS 4 TIMES.
            01 WKS-RES-2.
-               03 WKS-RES2 PIC 9(01) OCCURS 5 TIMES.
-           01 WKS-RES-3 PIC 9(06).
-           01 WKS-FINAL PIC 9(08).
-
+               03 WKS-RES2 PIC 9(01) OCCURS 7 TIMES.
+           01 WKS-RES-3 PIC 9(10).
+           01 WKS-FINAL PIC 9(12).
            01 WKS-RES-FINAL.
-               03 WKS-RESF  PIC X(01) OCCURS 8 TIMES.
-
+               03 WKS-RESF  PIC X(01) OCCURS 12 TIMES.
+      *LOTE DE PRUEBAS PARA COMPARAR KARATSUBA CONTRA LA MULTIPLICACION
+      *DIRECTA (OPERANDO-A, OPERANDO-B, SIGNO-A, SIGNO-B)
+           01 WKS-LOTE-PRUEBAS.
+               03 FILLER PIC X(15) VALUE "000012000012NN".
+               03 FILLER PIC X(15) VALUE "001234005678NN".
+               03 FILLER PIC X(15) VALUE "999999999999NN".
+               03 FILLER PIC X(15) VALUE "012345067890SN".
+               03 FILLER PIC X(15) VALUE "100000000001SS".
+           01 WKS-LOTE-REDEF REDEFINES WKS-LOTE-PRUEBAS.
+               03 WKS-LOTE-RENGLON OCCURS 5 TIMES.
+                   05 WKS-LOTE-VALOR-A PIC 9(06).
+                   05 WKS-LOTE-VALOR-B PIC 9(06).
+                   05 WKS-LOTE-SIGNO-A PIC X(01).
+                   05 WKS-LOTE-SIGNO-B PIC X(01).
+                   05 FILLER           PIC X(01).
        PROCEDURE DIVISION.
        0000-MAIN.
-
-            MOVE 0 TO WKS-I
-            PERFORM 0500-ASIGNAR-NUMEROS
-
-            MOVE 0 TO WKS-K
-            MOVE 5 TO WKS-K2
-            MOVE 0 TO WKS-AUX-INICIO
-            MOVE 0 TO WKS-MULT
-
-      *      PERFORM 3000-MULTIPLICACION
-
             DISPLAY "MULTIPLICACION POR KARATSUBA"
-            PERFORM 4000-DIVIDIR
-            PERFORM 4100-PASO-1
-
-            MOVE 0 TO WKS-K
-            MOVE 5 TO WKS-K2
-            MOVE 0 TO WKS-AUX-INICIO
-            MOVE 0 TO WKS-MULT
-            PERFORM 4200-PASO-2
-
-            MOVE 0 TO WKS-K
-            MOVE 5 TO WKS-K2
-            MOVE 0 TO WKS-AUX-INICIO
-            MOVE 0 TO WKS-MULT
-            PERFORM 4300-PASO-3
-
-            DISPLAY WKS-NUMERO-A  "*"  WKS-NUMERO-B "="
-            PERFORM 5000-PASO-4
-
+            DISPLAY "1.- MULTIPLICAR DOS NUMEROS"
+            DISPLAY "2.- EJECUTAR LOTE DE PRUEBAS"
+            ACCEPT WKS-OPCION-MENU
+            EVALUATE WKS-OPCION-MENU
+                WHEN 1 PERFORM 0200-MULTIPLICACION-SENCILLA
+                WHEN 2 PERFORM 6000-LOTE-COMPARACION
+                WHEN OTHER DISPLAY "OPCION INVALIDA"
+            END-EVALUATE
             STOP RUN.
 
-       0500-ASIGNAR-NUMEROS.
-      *LLENAMOS EL NUMERO A
-            MOVE 0 TO WKS-NUMSA(1)
-            MOVE 0 TO WKS-NUMSA(2)
-            MOVE 1 TO WKS-NUMSA(3)
-            MOVE 2 TO WKS-NUMSA(4)
-      *LLENAMOS EL NUMERO B
-            MOVE 0 TO WKS-NUMSB(1)
-            MOVE 0 TO WKS-NUMSB(2)
-            MOVE 1 TO WKS-NUMSB(3)
-            MOVE 2 TO WKS-NUMSB(4)
+      *SECCION PARA CAPTURAR LOS DOS OPERANDOS A MULTIPLICAR Y SU SIGNO
+       0100-PIDE-NUMEROS.
+            DISPLAY "PRIMER NUMERO (0-999999): "
+            ACCEPT WKS-VALOR-A
+            DISPLAY "ES NEGATIVO? (S/N): "
+            ACCEPT WKS-SIGNO-A
+            DISPLAY "SEGUNDO NUMERO (0-999999): "
+            ACCEPT WKS-VALOR-B
+            DISPLAY "ES NEGATIVO? (S/N): "
+            ACCEPT WKS-SIGNO-B.
+
+      *SECCION QUE CAPTURA LOS OPERANDOS Y MUESTRA EL RESULTADO DE UNA
+      *SOLA MULTIPLICACION
+       0200-MULTIPLICACION-SENCILLA.
+            PERFORM 0100-PIDE-NUMEROS
+            PERFORM 7000-CALCULA-KARATSUBA
+            DISPLAY WKS-SIGNO-A WKS-NUMERO-A "*"
+                    WKS-SIGNO-B WKS-NUMERO-B "="
+            PERFORM 5200-MUESTRA-RESULTADO.
+
+       0500-ASIGNAR-CEROS.
       *LLENAMOS CON CEROS EL ARREGLO PRODUCTO Y LA MATRIZ DE PRODUCTOS
             MOVE 1 TO WKS-I
             SET WK-INDICE TO 0
             PERFORM 0750-LLENAR-CEROS 8 TIMES.
-
        0750-LLENAR-CEROS.
             SET WK-INDICE UP BY 1
             MOVE 0 TO WKS-NUMSP(WKS-I)
             IF WK-INDICE < 5
                MOVE 0 TO WS-NUMSM(WK-INDICE,WKS-I)
             ADD 1 TO WKS-I.
-
        1000-MULTIPLICAR.
-
             SET WKS-AUX TO 0
             SUBTRACT WKS-AUX-INICIO FROM WKS-K2 GIVING WKS-K
-
-            MOVE 3 TO WKS-J
+            MOVE 4 TO WKS-J
             PERFORM 1500-MULTIPLICAR-2 UNTIL WKS-J IS EQUAL TO 0
-
             ADD 1 TO WKS-AUX-INICIO
-
             SUBTRACT 1 FROM WKS-I.
        1500-MULTIPLICAR-2.
             COMPUTE WKS-MULT=WKS-NUMSAK(WKS-J)*WKS-NUMSBK(WKS-I)
@@ -156,11 +225,9 @@
                 SUBTRACT 1 FROM WKS-K.
             IF WKS-J IS EQUAL TO 1 AND WKS-AUX IS NOT EQUAL TO 0
                MOVE WKS-AUX TO WS-NUMSMK(WKS-I,WKS-K).
-
             SUBTRACT 1 FROM WKS-J.
-
        2000-SUMAR.
-            MOVE 3 TO WKS-J
+            MOVE 4 TO WKS-J
             MOVE 0 TO WKS-AUX-SUMA
             PERFORM 2500-SUMAR-2 UNTIL WKS-J IS EQUAL TO 0
             IF WKS-AUX-SUMA IS GREATER THAN 9
@@ -176,89 +243,129 @@
                        WS-NUMSMK(WKS-J,WKS-S)
             MOVE 0 TO WKS-AUX
             SUBTRACT 1 FROM WKS-J.
-
        3000-MULTIPLICACION.
+            INITIALIZE WKS-MATRIZK-PRODUCTOS
             PERFORM 1000-MULTIPLICAR UNTIL WKS-I IS EQUAL TO 0
             MOVE 0 TO WKS-AUX
             MOVE 0 TO WKS-AUX-SUMA
             PERFORM 2000-SUMAR UNTIL WKS-S IS EQUAL TO 0.
-
-      *DESDE ESTE PUNTO EMPIEZAN LOS PASOS PARA EL METODO KARATSUBA
+      *SECCION QUE CUENTA CUANTOS DIGITOS SIGNIFICATIVOS TRAE CADA
+      *OPERANDO (SIN CONTAR CEROS A LA IZQUIERDA DEL CAMPO PIC 9(06))
+      *Y DEJA EN WKS-TOTAL-DIGITOS EL MAYOR DE LOS DOS, REDONDEADO AL
+      *SIGUIENTE NUMERO PAR, PARA QUE EL PUNTO DE CORTE DE KARATSUBA
+      *SE CALCULE A PARTIR DE LO REALMENTE CAPTURADO EN CADA CORRIDA
+       0170-DETERMINA-DIGITOS.
+            MOVE 1 TO WKS-POS-A
+            PERFORM 0171-AVANZA-POS-A
+                UNTIL WKS-POS-A > 6 OR WKS-NUMSA(WKS-POS-A) NOT = 0
+            COMPUTE WKS-DIGITOS-A = 7 - WKS-POS-A
+            IF WKS-DIGITOS-A < 2
+                MOVE 2 TO WKS-DIGITOS-A
+            END-IF
+            MOVE 1 TO WKS-POS-B
+            PERFORM 0172-AVANZA-POS-B
+                UNTIL WKS-POS-B > 6 OR WKS-NUMSB(WKS-POS-B) NOT = 0
+            COMPUTE WKS-DIGITOS-B = 7 - WKS-POS-B
+            IF WKS-DIGITOS-B < 2
+                MOVE 2 TO WKS-DIGITOS-B
+            END-IF
+            IF WKS-DIGITOS-A > WKS-DIGITOS-B
+                MOVE WKS-DIGITOS-A TO WKS-TOTAL-DIGITOS
+            ELSE
+                MOVE WKS-DIGITOS-B TO WKS-TOTAL-DIGITOS
+            END-IF
+            COMPUTE WKS-MITAD-DIGITOS = WKS-TOTAL-DIGITOS / 2
+            IF WKS-MITAD-DIGITOS * 2 NOT = WKS-TOTAL-DIGITOS
+                ADD 1 TO WKS-TOTAL-DIGITOS
+                COMPUTE WKS-MITAD-DIGITOS = WKS-TOTAL-DIGITOS / 2
+            END-IF.
+       0171-AVANZA-POS-A.
+            ADD 1 TO WKS-POS-A.
+       0172-AVANZA-POS-B.
+            ADD 1 TO WKS-POS-B.
+
+      *DESDE ESTE PUNTO EMPIEZAN LOS PASOS PARA EL METODO KARATSUBA.
+      *EL PUNTO DE CORTE (WKS-MITAD-DIGITOS) YA LO DEJO CALCULADO
+      *0170-DETERMINA-DIGITOS A PARTIR DEL OPERANDO REALMENTE
+      *CAPTURADO; AQUI SOLO SE UBICA EL OFFSET DENTRO DEL CAMPO
+      *PIC 9(06) DONDE EMPIEZAN LOS WKS-TOTAL-DIGITOS DIGITOS
+      *SIGNIFICATIVOS. LOS ARREGLOS KARA/B/C/D SIGUEN DIMENSIONADOS A
+      *4 POSICIONES (MAXIMO 3 DIGITOS + RELLENO), SUFICIENTE PARA
+      *CUALQUIER MITAD DE HASTA 3 DIGITOS
        4000-DIVIDIR.
-            MOVE 0 TO WKS-KARA(1)
-            MOVE WKS-NUMSA(1) TO WKS-KARA(2)
-            MOVE WKS-NUMSA(2) TO WKS-KARA(3)
-            MOVE 0 TO WKS-KARB(1)
-            MOVE WKS-NUMSA(3) TO WKS-KARB(2)
-            MOVE WKS-NUMSA(4) TO WKS-KARB(3)
-
-            MOVE 0 TO WKS-KARC(1)
-            MOVE WKS-NUMSB(1) TO WKS-KARC(2)
-            MOVE WKS-NUMSB(2) TO WKS-KARC(3)
-            MOVE 0 TO WKS-KARD(1)
-            MOVE WKS-NUMSB(3) TO WKS-KARD(2)
-            MOVE WKS-NUMSB(4) TO WKS-KARD(3).
-
+            COMPUTE WKS-OFFSET-DIGITOS = 7 - WKS-TOTAL-DIGITOS
+            COMPUTE WKS-DESTINO-DIGITOS = 4 - WKS-MITAD-DIGITOS
+            PERFORM 4005-LIMPIA-KARAT
+                VARYING WKS-DIV-IDX FROM 1 BY 1
+                UNTIL WKS-DIV-IDX > 4
+            PERFORM 4010-COPIA-DIGITO
+                VARYING WKS-DIV-IDX FROM 1 BY 1
+                UNTIL WKS-DIV-IDX > WKS-MITAD-DIGITOS.
+       4005-LIMPIA-KARAT.
+            MOVE 0 TO WKS-KARA(WKS-DIV-IDX)
+            MOVE 0 TO WKS-KARB(WKS-DIV-IDX)
+            MOVE 0 TO WKS-KARC(WKS-DIV-IDX)
+            MOVE 0 TO WKS-KARD(WKS-DIV-IDX).
+       4010-COPIA-DIGITO.
+      *LOS DIGITOS REALES SE ALINEAN A LA DERECHA DEL ARREGLO DE 4
+      *POSICIONES (IGUAL QUE UN CAMPO PIC 9(04) CON CEROS A LA
+      *IZQUIERDA), PARA QUE 1000-MULTIPLICAR SIGA LEYENDO SIEMPRE UN
+      *NUMERO POSICIONAL DE 4 DIGITOS SIN IMPORTAR CUANTOS DE ELLOS
+      *SON RELLENO
+            MOVE WKS-NUMSA(WKS-OFFSET-DIGITOS + WKS-DIV-IDX - 1)
+                TO WKS-KARA(WKS-DESTINO-DIGITOS + WKS-DIV-IDX)
+            MOVE WKS-NUMSA(WKS-OFFSET-DIGITOS + WKS-MITAD-DIGITOS
+                + WKS-DIV-IDX - 1)
+                TO WKS-KARB(WKS-DESTINO-DIGITOS + WKS-DIV-IDX)
+            MOVE WKS-NUMSB(WKS-OFFSET-DIGITOS + WKS-DIV-IDX - 1)
+                TO WKS-KARC(WKS-DESTINO-DIGITOS + WKS-DIV-IDX)
+            MOVE WKS-NUMSB(WKS-OFFSET-DIGITOS + WKS-MITAD-DIGITOS
+                + WKS-DIV-IDX - 1)
+                TO WKS-KARD(WKS-DESTINO-DIGITOS + WKS-DIV-IDX).
        4100-PASO-1.
-      *MULTPLICAR A POR C Y AÑADIR CUATRO CEROS
+      *MULTPLICAR A POR C Y AÑADIR SEIS CEROS
             MOVE WKS-KARAT-A TO WKS-NUMEROK-A
             MOVE WKS-KARAT-C TO WKS-NUMEROK-B
-
-            MOVE 3 TO WKS-I
-            MOVE 5 TO WKS-S
+            MOVE 4 TO WKS-I
+            MOVE 7 TO WKS-S
+            MOVE 7 TO WKS-K2
+            MOVE 0 TO WKS-AUX-INICIO
             PERFORM 3000-MULTIPLICACION.
-
-            MOVE WKS-PRODUCTOK TO WKS-RES-1
-            MOVE "00000" TO WKS-PRODUCTOK
-
-            MOVE WKS-RES-1 TO WKS-RES-1-10ALA4
-            MOVE "0000" TO WKS-RES-1-10ALA4(6 :).
-      *      DISPLAY "RESULTADO PASO 1:"
-      *      DISPLAY WKS-RES-1
-      *      DISPLAY WKS-RES-1-10ALA4.
-
+            COMPUTE WKS-RES-1-VALOR = FUNCTION NUMVAL(WKS-PRODUCTOK)
+            MOVE "0000000" TO WKS-PRODUCTOK.
        4200-PASO-2.
       *MULTIPLICAR B POR D
             MOVE WKS-KARAT-B TO WKS-NUMEROK-A
             MOVE WKS-KARAT-D TO WKS-NUMEROK-B
-
-            MOVE 3 TO WKS-I
-            MOVE 5 TO WKS-S
+            MOVE 4 TO WKS-I
+            MOVE 7 TO WKS-S
+            MOVE 7 TO WKS-K2
+            MOVE 0 TO WKS-AUX-INICIO
             PERFORM 3000-MULTIPLICACION.
-
             MOVE WKS-PRODUCTOK TO WKS-RES-2
-            MOVE "00000" TO WKS-PRODUCTOK.
-      *      DISPLAY "RESULTADO PASO 2:"
-      *      DISPLAY WKS-RES-2.
-
+            MOVE "0000000" TO WKS-PRODUCTOK.
        4300-PASO-3.
             MOVE WKS-KARAT-A TO WS-MATRIZSK(1)
             MOVE WKS-KARAT-B TO WS-MATRIZSK(2)
-
-            MOVE 3 TO WKS-I
+            MOVE 4 TO WKS-I
             PERFORM 4350-SUMA-PASO-3 UNTIL WKS-I IS EQUAL TO 0
             MOVE WKS-SUMASK TO WKS-NUMEROK-A
-
-
-            MOVE "000" TO WKS-SUMASK
+            MOVE "0000" TO WKS-SUMASK
             MOVE WKS-KARAT-C TO WS-MATRIZSK(1)
             MOVE WKS-KARAT-D TO WS-MATRIZSK(2)
-
-            MOVE 3 TO WKS-I
+            MOVE 4 TO WKS-I
             PERFORM 4350-SUMA-PASO-3 UNTIL WKS-I IS EQUAL TO 0
             MOVE WKS-SUMASK TO WKS-NUMEROK-B
-            MOVE 3 TO WKS-I
-            MOVE 5 TO WKS-S
+            MOVE 4 TO WKS-I
+            MOVE 7 TO WKS-S
+            MOVE 7 TO WKS-K2
+            MOVE 0 TO WKS-AUX-INICIO
             PERFORM 3000-MULTIPLICACION
-
-            SUBTRACT FUNCTION NUMVAL(WKS-RES-1) FROM FUNCTION
+            SUBTRACT WKS-RES-1-VALOR FROM FUNCTION
             NUMVAL(WKS-PRODUCTOK) GIVING WKS-RES-3
             SUBTRACT FUNCTION NUMVAL(WKS-RES-2) FROM WKS-RES-3
                        GIVING WKS-RES-3
-            COMPUTE WKS-RES-3 = WKS-RES-3 * 100.
-      *      DISPLAY "RESULTADO PASO 3:"
-      *      DISPLAY WKS-RES-3.
-
+            COMPUTE WKS-RES-3 = WKS-RES-3 * (10 ** WKS-MITAD-DIGITOS).
        4350-SUMA-PASO-3.
             MOVE 2 TO WKS-J
             MOVE 0 TO WKS-AUX-SUMA
@@ -276,19 +383,180 @@
                        WS-NUMSMSK(WKS-J,WKS-I)
             MOVE 0 TO WKS-AUX
             SUBTRACT 1 FROM WKS-J.
-
        5000-PASO-4.
-            COMPUTE WKS-FINAL = FUNCTION NUMVAL(WKS-RES-1-10ALA4)+
+            COMPUTE WKS-FINAL =
+                (WKS-RES-1-VALOR * (10 ** (2 * WKS-MITAD-DIGITOS))) +
                                FUNCTION NUMVAL(WKS-RES-2) +
                                WKS-RES-3
             MOVE WKS-FINAL TO WKS-RES-FINAL
-
             MOVE 1 TO WKS-I
-            PERFORM UNTIL WKS-RESF(WKS-I) IS NOT EQUAL TO 0
+            PERFORM UNTIL WKS-I > 12 OR
+                       WKS-RESF(WKS-I) IS NOT EQUAL TO 0
                IF WKS-RESF(WKS-I) IS EQUAL TO '0' THEN
                     MOVE ' ' TO WKS-RESF(WKS-I)
                     ADD 1 TO WKS-I
                END-IF
             END-PERFORM
-            DISPLAY "     "WKS-RES-FINAL.
+      *SI EL RESULTADO ES CERO SE BLANQUEAN LAS 12 POSICIONES; SE
+      *RESTAURA UN '0' EN LA ULTIMA PARA QUE SIGA IMPRIMIENDOSE ALGO
+            IF WKS-I > 12
+                MOVE '0' TO WKS-RESF(12)
+            END-IF.
+
+      *SECCION QUE DETERMINA EL SIGNO DEL RESULTADO A PARTIR DEL SIGNO
+      *DE CADA MULTIPLICANDO (SIGNOS DISTINTOS = RESULTADO NEGATIVO)
+      *EL SIGNO SE GUARDA APARTE EN WKS-SIGNO-RESULTADO, YA NO SE
+      *SOBREESCRIBE UN DIGITO DE WKS-RESF (ESO PERDIA EL SIGNO CUANDO
+      *EL RESULTADO OCUPABA LAS 12 POSICIONES)
+       5100-DETERMINA-SIGNO.
+            MOVE "N" TO WKS-RESULTADO-NEGATIVO
+            MOVE SPACE TO WKS-SIGNO-RESULTADO
+            IF WKS-A-ES-NEGATIVO AND NOT WKS-B-ES-NEGATIVO
+                SET WKS-RESULTADO-ES-NEGATIVO TO TRUE
+            END-IF
+            IF WKS-B-ES-NEGATIVO AND NOT WKS-A-ES-NEGATIVO
+                SET WKS-RESULTADO-ES-NEGATIVO TO TRUE
+            END-IF
+            IF WKS-RESULTADO-ES-NEGATIVO
+                MOVE '-' TO WKS-SIGNO-RESULTADO
+            END-IF.
+
+       5200-MUESTRA-RESULTADO.
+            DISPLAY "     " WKS-SIGNO-RESULTADO WKS-RES-FINAL.
+
+      *SECCION QUE ORQUESTA LOS CUATRO PASOS DE KARATSUBA SOBRE LOS
+      *OPERANDOS YA CARGADOS EN WKS-VALOR-A / WKS-VALOR-B
+       7000-CALCULA-KARATSUBA.
+            PERFORM 0170-DETERMINA-DIGITOS
+            PERFORM 0500-ASIGNAR-CEROS
+            PERFORM 4000-DIVIDIR
+            PERFORM 4100-PASO-1
+            PERFORM 4200-PASO-2
+            PERFORM 4300-PASO-3
+            PERFORM 5000-PASO-4
+            PERFORM 5100-DETERMINA-SIGNO
+            MOVE WKS-FINAL TO WKS-RESULTADO-KARATSUBA
+            IF WKS-RESULTADO-ES-NEGATIVO
+                COMPUTE WKS-RESULTADO-KARATSUBA =
+                    WKS-RESULTADO-KARATSUBA * -1
+            END-IF.
+
+      *SECCION QUE PREPARA EL ARCHIVO DE PARES DE PRUEBA: SI NO EXISTE
+      *TODAVIA (FILE STATUS "35"), LO SIEMBRA CON EL LOTE QUE ANTES
+      *VIVIA SOLO EN EL PROGRAMA, PARA QUE EL OPERADOR PUEDA DESPUES
+      *AGREGAR MAS PARES AL ARCHIVO SIN TOCAR EL CODIGO
+       6050-PREPARA-ARCHIVO-LOTE.
+            OPEN INPUT PARES
+            IF WKS-STATUS-PARES = "35"
+                CLOSE PARES
+                OPEN OUTPUT PARES
+                PERFORM 6060-ESCRIBE-CASO-SEMILLA
+                    VARYING WKS-INDICE-LOTE FROM 1 BY 1
+                    UNTIL WKS-INDICE-LOTE > 5
+                CLOSE PARES
+            ELSE
+                CLOSE PARES
+            END-IF.
+       6060-ESCRIBE-CASO-SEMILLA.
+            MOVE WKS-LOTE-VALOR-A (WKS-INDICE-LOTE) TO PAR-VALOR-A
+            MOVE WKS-LOTE-VALOR-B (WKS-INDICE-LOTE) TO PAR-VALOR-B
+            MOVE WKS-LOTE-SIGNO-A (WKS-INDICE-LOTE) TO PAR-SIGNO-A
+            MOVE WKS-LOTE-SIGNO-B (WKS-INDICE-LOTE) TO PAR-SIGNO-B
+            WRITE REG-PAR.
+
+      *SECCION QUE EJECUTA EL LOTE DE PRUEBAS LEYENDO LOS PARES DEL
+      *ARCHIVO PARES Y COMPARA CADA RESULTADO DE KARATSUBA CONTRA LA
+      *MULTIPLICACION DIRECTA DE REFERENCIA, DEJANDO UN RENGLON POR
+      *CASO EN EL ARCHIVO REPLOTE
+       6000-LOTE-COMPARACION.
+            MOVE 0 TO WKS-TOTAL-ERRORES
+            PERFORM 6050-PREPARA-ARCHIVO-LOTE
+            MOVE 0 TO WKS-INDICE-LOTE
+            OPEN INPUT PARES
+            OPEN OUTPUT REPLOTE
+            MOVE 0 TO WKS-EOF-PARES
+            PERFORM 6070-LEE-PAR
+            PERFORM 6100-PRUEBA-UN-RENGLON UNTIL WKS-EOF-PARES = 1
+            CLOSE PARES
+            CLOSE REPLOTE
+            DISPLAY "TOTAL DE CASOS CON ERROR: " WKS-TOTAL-ERRORES.
+       6070-LEE-PAR.
+            READ PARES AT END MOVE 1 TO WKS-EOF-PARES.
+
+       6100-PRUEBA-UN-RENGLON.
+            ADD 1 TO WKS-INDICE-LOTE
+            MOVE PAR-VALOR-A TO WKS-VALOR-A
+            MOVE PAR-VALOR-B TO WKS-VALOR-B
+            MOVE PAR-SIGNO-A TO WKS-SIGNO-A
+            MOVE PAR-SIGNO-B TO WKS-SIGNO-B
+            ACCEPT WKS-HORA-INICIO FROM TIME
+            PERFORM 7000-CALCULA-KARATSUBA
+            ACCEPT WKS-HORA-FIN FROM TIME
+            PERFORM 6160-CALCULA-ELAPSED
+            COMPUTE WKS-REFERENCIA = WKS-VALOR-A * WKS-VALOR-B
+            PERFORM 6150-DETERMINA-SIGNO-REFERENCIA
+            DISPLAY "CASO " WKS-INDICE-LOTE ": " WKS-SIGNO-A
+                    WKS-VALOR-A " * " WKS-SIGNO-B WKS-VALOR-B
+            DISPLAY "   KARATSUBA=" WKS-RESULTADO-KARATSUBA
+                    " DIRECTA=" WKS-REFERENCIA
+            IF WKS-RESULTADO-KARATSUBA = WKS-REFERENCIA
+                MOVE "OK"    TO WKS-RESULTADO-TEXTO
+                DISPLAY "   OK"
+            ELSE
+                MOVE "ERROR" TO WKS-RESULTADO-TEXTO
+                DISPLAY "   ERROR"
+                ADD 1 TO WKS-TOTAL-ERRORES
+            END-IF
+            PERFORM 6180-ESCRIBE-RENGLON-REPORTE
+            PERFORM 6070-LEE-PAR.
+
+      *SECCION QUE CONVIERTE HORA-INICIO/HORA-FIN (HHMMSSCC) A
+      *CENTESIMAS DE SEGUNDO ANTES DE RESTAR, YA QUE MINUTOS Y
+      *SEGUNDOS SE RECORREN EN 60 Y NO EN 100: RESTAR LOS CAMPOS
+      *HHMMSSCC DIRECTAMENTE DA UN ELAPSED INCORRECTO AL CRUZAR UN
+      *MINUTO U HORA. SI EL RELOJ CRUZO MEDIANOCHE ENTRE EL INICIO Y
+      *EL FIN, SE SUMA UN DIA COMPLETO EN CENTESIMAS
+       6160-CALCULA-ELAPSED.
+            COMPUTE WKS-CENT-INICIO =
+                ((WKS-HI-HORA * 3600) + (WKS-HI-MIN * 60) + WKS-HI-SEG)
+                    * 100 + WKS-HI-CENT
+            COMPUTE WKS-CENT-FIN =
+                ((WKS-HF-HORA * 3600) + (WKS-HF-MIN * 60) + WKS-HF-SEG)
+                    * 100 + WKS-HF-CENT
+            COMPUTE WKS-ELAPSED = WKS-CENT-FIN - WKS-CENT-INICIO
+            IF WKS-ELAPSED < 0
+                ADD 8640000 TO WKS-ELAPSED
+            END-IF.
+
+      *SECCION QUE CALCULA EL SIGNO DE LA REFERENCIA CON SU PROPIA
+      *LOGICA (NO LLAMA A 5100-DETERMINA-SIGNO) PARA QUE LA COMPARACION
+      *SEA UN CHEQUEO REALMENTE INDEPENDIENTE DEL SIGNO DE KARATSUBA
+       6150-DETERMINA-SIGNO-REFERENCIA.
+            MOVE SPACE TO WKS-SIGNO-REFERENCIA
+            IF (WKS-SIGNO-A = "S" AND WKS-SIGNO-B NOT = "S")
+                OR (WKS-SIGNO-B = "S" AND WKS-SIGNO-A NOT = "S")
+                MOVE "-" TO WKS-SIGNO-REFERENCIA
+                COMPUTE WKS-REFERENCIA = WKS-REFERENCIA * -1
+            END-IF.
+
+      *SECCION QUE GRABA EL RENGLON DEL CASO EN EL REPORTE DE LOTE.
+      *EL RENGLON SE ARMA POR POSICION (COMO LAS COLUMNAS DE UN
+      *REPORTE) EN LUGAR DE POR CONCATENACION, PARA NO DEPENDER DEL
+      *TAMANO EXACTO DE CADA CAMPO EDITADO
+       6180-ESCRIBE-RENGLON-REPORTE.
+            MOVE WKS-RESULTADO-KARATSUBA TO WKS-KARA-EDIT
+            MOVE WKS-REFERENCIA          TO WKS-REF-EDIT
+            MOVE WKS-ELAPSED             TO WKS-ELAPSED-EDIT
+            MOVE SPACES             TO REG-REPLOTE
+            MOVE "CASO "            TO REG-REPLOTE (001:05)
+            MOVE WKS-INDICE-LOTE    TO REG-REPLOTE (006:02)
+            MOVE " KARATSUBA="      TO REG-REPLOTE (008:11)
+            MOVE WKS-KARA-EDIT      TO REG-REPLOTE (019:13)
+            MOVE " DIRECTA="        TO REG-REPLOTE (032:09)
+            MOVE WKS-REF-EDIT       TO REG-REPLOTE (041:13)
+            MOVE " TIEMPO(CENTESIMAS)=" TO REG-REPLOTE (054:20)
+            MOVE WKS-ELAPSED-EDIT   TO REG-REPLOTE (074:07)
+            MOVE " "                TO REG-REPLOTE (081:01)
+            MOVE WKS-RESULTADO-TEXTO TO REG-REPLOTE (082:05)
+            WRITE REG-REPLOTE.
        END PROGRAM KARATSUBA.
