@@ -7,63 +7,337 @@
 000200 ENVIRONMENT DIVISION.
 000300 INPUT-OUTPUT SECTION.
 000400 FILE-CONTROL.
-000500     SELECT LISTA ASSIGN TO DISK.
+000500     SELECT LISTA ASSIGN TO "PARTICIP.DAT".
+000510     SELECT REPORTE ASSIGN TO PRINTER
+000520         ORGANIZATION LINE SEQUENTIAL.
 000600 DATA DIVISION.
 000700 FILE SECTION.
-000800     FD LISTA
-000900         VALUE OF DEPENDENTSPECTS IS TRUE
-001000     01 REG LISTA
-001100         02 REG-NUMLISTA  PIC 9(04)
-001200         02 REG-NOMBRE    PIC X(18)
-001300         02 REG-APELLIDOS PIC X(20)
-001400         02 REG-NUMGPO    PIC 9(02)
+000800     FD LISTA.
+001000     01 REG-LISTA.
+001050         COPY PARTICREG REPLACING ==LVL== BY ==02==
+001060             ==NOMLISTA== BY ==REG-NUMLISTA==
+001070             ==NOMNOMBRE== BY ==REG-NOMBRE==
+001080             ==NOMAPELLIDO== BY ==REG-APELLIDOS==
+001090             ==NOMGRUPO== BY ==REG-NUMGPO==.
+001450     FD REPORTE
+001460         REPORT IS RD-ROSTER.
 001500 WORKING-STORAGE SECTION.
+001550     01 WKS-TITULO-LISTA   PIC X(22) VALUE SPACES.
+001555     01 WKS-LISTA-ABIERTA  PIC X(01) VALUE "N".
+001556         88 WKS-SI-ABRIO-LISTA VALUE "S".
 001600     01 WKS-EOF-LISTA      PIC 9(02).
 001700     01 WK-TOTAL-REGISTROS PIC 9(03).
+001750     01 WK-MAX-REGISTROS   PIC 9(03) VALUE 200.
+001760     01 WK-REGISTROS-RECHAZADOS PIC 9(03) VALUE 0.
+001765     01 WK-RECHAZADOS-TABLA.
+001766         03 WK-RECHAZADO OCCURS 50 TIMES PIC 9(04).
+001770     01 WK-GRUPO-MINIMO    PIC 9(02) VALUE 01.
+001780     01 WK-GRUPO-MAXIMO    PIC 9(02) VALUE 20.
+001790     01 WK-GRUPO-ACTUAL    PIC 9(02).
+001795     01 WK-SUBTOTAL-GRUPO  PIC 9(03) VALUE 0.
 001800     01 WL-INDICE          PIC 9(03).
+001810     01 WKS-REGISTRO-VALIDO     PIC X(01).
+001820         88 WKS-ES-VALIDO       VALUE "S".
+001830     01 WKS-ENCONTRO-DUPLICADO  PIC X(01).
+001840         88 WKS-HAY-DUPLICADO   VALUE "S".
+001850     01 WKS-ENCONTRO-REGISTRO   PIC X(01).
+001860         88 WKS-SI-ENCONTRO     VALUE "S".
+001870     01 WK-INDICE-LOCALIZADO    PIC 9(03).
+001880     01 WKS-OPC-MANTTO     PIC 9(01).
+001890     01 WKS-NUMLISTA-BUSCA PIC 9(04).
+001895     01 WKS-NUMGPO-NUEVO   PIC 9(02).
 001900     01 WS-LISTA-PARTICIPANTES.
-002000         03 WS-LISTA OCCURS 50 TIMES
+002000         03 WS-LISTA OCCURS 1 TO 200 TIMES
+002050             DEPENDING ON WK-TOTAL-REGISTROS
 002100             ASCENDING KEY IS WS-NUMLISTA
 002200             INDEXED BY WK-INDICE.
-002300             05 WS-NUMLISTA  PIC 9(04).
-002400             05 WS-NOMBRE    PIC X(18).
-002500             05 WS-APELLIDOS PIC X(20).
-002600             05 WS-NUMGPO    PIC 9(02).
+002300             COPY PARTICREG REPLACING ==LVL== BY ==05==
+002310                 ==NOMLISTA== BY ==WS-NUMLISTA==
+002320                 ==NOMNOMBRE== BY ==WS-NOMBRE==
+002330                 ==NOMAPELLIDO== BY ==WS-APELLIDOS==
+002340                 ==NOMGRUPO== BY ==WS-NUMGPO==.
+002650 REPORT SECTION.
+002660     RD RD-ROSTER
+002670         PAGE LIMIT   060 LINES
+002680         HEADING      001
+002690         FIRST DETAIL 005
+002700         LAST DETAIL  054.
+002710 01 RD-ROSTER-TITULOS TYPE IS PH.
+002720     10 RD-ROSTER-TITULO-01 LINE 001.
+002730         15 COLUMN 001 PIC X(20) VALUE "LISTADO POR GRUPO -".
+002740         15 COLUMN 022 PIC X(05) VALUE "GRUPO".
+002750         15 COLUMN 028 PIC 9(02) SOURCE WK-GRUPO-ACTUAL.
+002760     10 RD-ROSTER-TITULO-02 LINE 003.
+002770         15 COLUMN 001 PIC X(04) VALUE "NUM.".
+002780         15 COLUMN 007 PIC X(06) VALUE "NOMBRE".
+002790         15 COLUMN 026 PIC X(09) VALUE "APELLIDOS".
+002800 01 RD-ROSTER-DETALLE TYPE DETAIL.
+002810     10 RD-ROSTER-DET01 LINE PLUS 001.
+002820         15 COLUMN 001 PIC 9(04) SOURCE WS-NUMLISTA (WK-INDICE).
+002830         15 COLUMN 007 PIC X(18) SOURCE WS-NOMBRE   (WK-INDICE).
+002840         15 COLUMN 026 PIC X(20) SOURCE WS-APELLIDOS (WK-INDICE).
+002850 01 RD-ROSTER-SUBTOTAL TYPE DETAIL.
+002860     10 RD-ROSTER-SUB01 LINE PLUS 002.
+002870         15 COLUMN 001 PIC X(20) VALUE
+002880           "TOTAL DEL GRUPO:".
+002890         15 COLUMN 022 PIC ZZ9 SOURCE WK-SUBTOTAL-GRUPO.
+002900 01 RD-ROSTER-GRANTOTAL TYPE IS RF.
+002910     10 RD-ROSTER-GT01 LINE PLUS 002.
+002920         15 COLUMN 001 PIC X(26) VALUE
+002930           "TOTAL GENERAL DE LA LISTA:".
+002940         15 COLUMN 030 PIC ZZ9 SOURCE WK-TOTAL-REGISTROS.
+002941 01 RD-ROSTER-RECHAZO-TITULO TYPE DETAIL.
+002942     10 RD-ROSTER-RTIT LINE PLUS 002.
+002943         15 COLUMN 001 PIC X(21) VALUE
+002944           "REGISTROS RECHAZADOS:".
+002945 01 RD-ROSTER-RECHAZO TYPE DETAIL.
+002946     10 RD-ROSTER-RDET LINE PLUS 001.
+002947         15 COLUMN 001 PIC X(20) VALUE
+002948           "NUM. DE LISTA:".
+002949         15 COLUMN 022 PIC 9(04) SOURCE WK-RECHAZADO (WL-INDICE).
 002700 PROCEDURE DIVISION.
 002800 0000-PRINCIPAL.
+002850     PERFORM 0050-INICIALIZA-VARIABLES
 002900     PERFORM 1000-INICIO
 003000     PERFORM 2000-PROCESO
 003100     PERFORM 3000-TERMINA
-003200     STOP RUN.
+003150     PERFORM 4000-MANTENIMIENTO
+003200     GOBACK.
+003210*SECCION QUE REINICIA BANDERAS/CONTADORES EN CADA EJECUCION,
+003220*NECESARIO PORQUE CONTROL YA INVOCA ESTE PROGRAMA VARIAS VECES
+003230*EN UNA MISMA SESION (VALUE SOLO APLICA A LA PRIMERA CARGA)
+003240 0050-INICIALIZA-VARIABLES.
+003250     MOVE 0 TO WKS-EOF-LISTA
+003260     MOVE 0 TO WK-TOTAL-REGISTROS
+003270     MOVE 0 TO WK-REGISTROS-RECHAZADOS
+003280     MOVE "N" TO WKS-LISTA-ABIERTA
+003290     MOVE 0 TO RETURN-CODE
+003295     SET WK-INDICE TO 0.
 003300 1000-INICIO.
-003400     CHANGE ATTRIBUTE TITLE OF LISTO TO "LAHC/FILE/191212/TXT."
+003350     MOVE "LAHC/FILE/191212/TXT." TO WKS-TITULO-LISTA
+003400     CHANGE ATTRIBUTE TITLE OF LISTA TO WKS-TITULO-LISTA
 003500     IF ATTRIBUTE RESIDENT OF LISTA = VALUE TRUE
 003600         OPEN INPUT LISTA
+003650         SET WKS-SI-ABRIO-LISTA TO TRUE
 003700         PERFORM 9999-LEE-LISTA
 003800         SET WK-INDICE TO 0
 003900     ELSE
-004000         DISPLAY "NO EXISTE EL ARCHIVO LISTA: "
-004100         MOVE 1 TO WKS-EOF-LISTA.
+004000         DISPLAY "NO EXISTE EL ARCHIVO LISTA: " WKS-TITULO-LISTA
+004050         MOVE 1 TO WKS-EOF-LISTA
+004060         MOVE 16 TO RETURN-CODE.
 004200 2000-PROCESO.
 004300     PERFORM 2500-LLENA-TABLA UNTIL WKS-EOF-LISTA = 1
-004400     MOVE WS-NUMLISTA (WK-INDICE) TO WK-TOTAL-REGISTROS
+004410     IF WK-TOTAL-REGISTROS = 0 AND RETURN-CODE = 0
+004420         DISPLAY "EL ARCHIVO LISTA: " WKS-TITULO-LISTA
+004430             " NO CONTIENE REGISTROS"
+004440         MOVE 16 TO RETURN-CODE
+004450     END-IF
 004500     DISPLAY "WK-TOTAL-REGISTROS: " WK-TOTAL-REGISTROS
+004510     DISPLAY "REGISTROS RECHAZADOS: " WK-REGISTROS-RECHAZADOS
 004600     PERFORM 2500-DESPLIEGA-LISTA
 004700         VARYING WL-INDICE FROM 1 BY 1
-004800         UNTIL WL-INDICE > WK-TOTAL-REGISTROS.
+004800         UNTIL WL-INDICE > WK-TOTAL-REGISTROS
+004810     OPEN OUTPUT REPORTE
+004820     INITIATE RD-ROSTER
+004830     PERFORM 2610-REPORTE-GRUPO
+004840         VARYING WK-GRUPO-ACTUAL FROM WK-GRUPO-MINIMO BY 1
+004850         UNTIL WK-GRUPO-ACTUAL > WK-GRUPO-MAXIMO
+004855     IF WK-REGISTROS-RECHAZADOS > 0
+004856         GENERATE RD-ROSTER-RECHAZO-TITULO
+004857         PERFORM 2630-REPORTA-RECHAZO
+004858             VARYING WL-INDICE FROM 1 BY 1
+004859             UNTIL WL-INDICE > WK-REGISTROS-RECHAZADOS
+004860                OR WL-INDICE > 50
+004861     END-IF
+004865     TERMINATE RD-ROSTER
+004870     CLOSE REPORTE.
 004900 2500-LLENA-TABLA.
-005000     SET WK-INDICE UP BY 1
-005100     MOVE REG-NUMLISTA TO WS-NUMLISTA   (WK-INDICE)
-005200     MOVE REG-NOMBRE TO WS-NOMBRE       (WK-INDICE)
-005300     MOVE REG-APELLIDOS TO WS-APELLIDOS (WK-INDICE)
-005400     MOVE REG-NUMGPO TO WS-NUMGPO       (WK-INDICE)
+004910     PERFORM 2510-VALIDA-REGISTRO
+004920     IF WKS-ES-VALIDO
+004930         IF WK-INDICE < WK-MAX-REGISTROS
+005000             SET WK-INDICE UP BY 1
+005050             MOVE WK-INDICE TO WK-TOTAL-REGISTROS
+005100             MOVE REG-NUMLISTA TO WS-NUMLISTA   (WK-INDICE)
+005200             MOVE REG-NOMBRE TO WS-NOMBRE       (WK-INDICE)
+005300             MOVE REG-APELLIDOS TO WS-APELLIDOS (WK-INDICE)
+005400             MOVE REG-NUMGPO TO WS-NUMGPO       (WK-INDICE)
+005410         ELSE
+005420             DISPLAY "TABLA LLENA, SE IGNORA REGISTRO: "
+005430                     REG-NUMLISTA
+005440             ADD 1 TO WK-REGISTROS-RECHAZADOS
+005445             PERFORM 2540-GUARDA-RECHAZO
+005450         END-IF
+005460     ELSE
+005470         ADD 1 TO WK-REGISTROS-RECHAZADOS
+005475         PERFORM 2540-GUARDA-RECHAZO
+005480     END-IF
 005500     PERFORM 9999-LEE-LISTA.
+005485*SECCION QUE GUARDA EL NUMERO DE LISTA DE UN REGISTRO RECHAZADO
+005486*PARA QUE PUEDA SALIR EN EL REPORTE, NO SOLO EN EL DISPLAY
+005487 2540-GUARDA-RECHAZO.
+005488     IF WK-REGISTROS-RECHAZADOS <= 50
+005489         MOVE REG-NUMLISTA
+005490             TO WK-RECHAZADO (WK-REGISTROS-RECHAZADOS)
+005495     END-IF.
+005491 2630-REPORTA-RECHAZO.
+005492     GENERATE RD-ROSTER-RECHAZO.
+005510 2510-VALIDA-REGISTRO.
+005520     MOVE "S" TO WKS-REGISTRO-VALIDO
+005530     IF REG-NUMGPO < WK-GRUPO-MINIMO OR
+005540        REG-NUMGPO > WK-GRUPO-MAXIMO
+005550         DISPLAY "GRUPO FUERA DE RANGO EN REGISTRO: "
+005560                 REG-NUMLISTA
+005570         MOVE "N" TO WKS-REGISTRO-VALIDO
+005580     END-IF
+005590     MOVE "N" TO WKS-ENCONTRO-DUPLICADO
+005600     PERFORM 2520-BUSCA-DUPLICADO
+005610         VARYING WL-INDICE FROM 1 BY 1
+005620         UNTIL WL-INDICE > WK-INDICE
+005630     IF WKS-HAY-DUPLICADO
+005640         DISPLAY "REGISTRO DUPLICADO, SE IGNORA: "
+005650                 REG-NUMLISTA
+005660         MOVE "N" TO WKS-REGISTRO-VALIDO
+005670     END-IF.
+005680 2520-BUSCA-DUPLICADO.
+005690     IF REG-NUMLISTA = WS-NUMLISTA (WL-INDICE)
+005700         MOVE "S" TO WKS-ENCONTRO-DUPLICADO
+005710     END-IF.
 005600 2500-DESPLIEGA-LISTA.
 005700     SET WK-INDICE TO WL-INDICE
 005800     DISPLAY "REGISTRO: " WS-NUMLISTA (WK-INDICE)
 005900             ".-: " WS-APELLIDOS      (WK-INDICE)
 006000             "    " WS-NOMBRE         (WK-INDICE).
+006005 2610-REPORTE-GRUPO.
+006010     MOVE 0 TO WK-SUBTOTAL-GRUPO
+006015     PERFORM 2620-REPORTE-MIEMBRO
+006020         VARYING WK-INDICE FROM 1 BY 1
+006025         UNTIL WK-INDICE > WK-TOTAL-REGISTROS
+006030     IF WK-SUBTOTAL-GRUPO > 0
+006035         GENERATE RD-ROSTER-SUBTOTAL
+006040     END-IF.
+006045 2620-REPORTE-MIEMBRO.
+006046     IF WS-NUMGPO (WK-INDICE) = WK-GRUPO-ACTUAL
+006047         GENERATE RD-ROSTER-DETALLE
+006048         ADD 1 TO WK-SUBTOTAL-GRUPO
+006049     END-IF.
 006100 3000-TERMINA.
-006200     CLOSE LISTA.
+006200     IF WKS-SI-ABRIO-LISTA
+006210         CLOSE LISTA
+006220     END-IF.
 006300 9999-LEE-LISTA.
 006400     READ LISTA AT END MOVE 1 TO WKS-EOF-LISTA.
+006500 4000-MANTENIMIENTO.
+006510     MOVE 0 TO WKS-OPC-MANTTO
+006520     PERFORM 4010-MENU-MANTTO UNTIL WKS-OPC-MANTTO = 9.
+006530 4010-MENU-MANTTO.
+006540     DISPLAY " "
+006550     DISPLAY "MANTENIMIENTO DE LISTA"
+006560     DISPLAY "1.- ALTA DE PARTICIPANTE"
+006570     DISPLAY "2.- CAMBIO DE PARTICIPANTE"
+006580     DISPLAY "3.- BAJA DE PARTICIPANTE"
+006590     DISPLAY "4.- GRABAR CAMBIOS EN EL ARCHIVO"
+006600     DISPLAY "9.- SALIR"
+006610     ACCEPT WKS-OPC-MANTTO
+006620     EVALUATE WKS-OPC-MANTTO
+006630         WHEN 1 PERFORM 4100-ALTA
+006640         WHEN 2 PERFORM 4200-CAMBIO
+006650         WHEN 3 PERFORM 4300-BAJA
+006660         WHEN 4 PERFORM 4400-GRABA-LISTA
+006670         WHEN 9 CONTINUE
+006680         WHEN OTHER DISPLAY "OPCION INVALIDA"
+006690     END-EVALUATE.
+006700 4100-ALTA.
+006710     DISPLAY "NUMERO DE LISTA: "
+006720     ACCEPT REG-NUMLISTA
+006730     DISPLAY "NOMBRE: "
+006740     ACCEPT REG-NOMBRE
+006750     DISPLAY "APELLIDOS: "
+006760     ACCEPT REG-APELLIDOS
+006770     DISPLAY "NUMERO DE GRUPO: "
+006780     ACCEPT REG-NUMGPO
+006785     SET WK-INDICE TO WK-TOTAL-REGISTROS
+006790     PERFORM 2510-VALIDA-REGISTRO
+006800     IF WKS-ES-VALIDO
+006810         IF WK-INDICE < WK-MAX-REGISTROS
+006820             SET WK-INDICE UP BY 1
+006830             MOVE REG-NUMLISTA TO WS-NUMLISTA   (WK-INDICE)
+006840             MOVE REG-NOMBRE TO WS-NOMBRE       (WK-INDICE)
+006850             MOVE REG-APELLIDOS TO WS-APELLIDOS (WK-INDICE)
+006860             MOVE REG-NUMGPO TO WS-NUMGPO       (WK-INDICE)
+006870             MOVE WK-INDICE TO WK-TOTAL-REGISTROS
+006880             DISPLAY "PARTICIPANTE DADO DE ALTA"
+006890         ELSE
+006900             DISPLAY "TABLA LLENA, NO SE PUEDE DAR DE ALTA"
+006910         END-IF
+006920     END-IF.
+006930 4200-CAMBIO.
+006940     DISPLAY "NUMERO DE LISTA A CAMBIAR: "
+006950     ACCEPT WKS-NUMLISTA-BUSCA
+006960     PERFORM 4500-BUSCA-POR-NUMLISTA
+006970     IF WKS-SI-ENCONTRO
+006980         SET WK-INDICE TO WK-INDICE-LOCALIZADO
+006990         DISPLAY "NOMBRE: "
+007000         ACCEPT WS-NOMBRE (WK-INDICE)
+007010         DISPLAY "APELLIDOS: "
+007020         ACCEPT WS-APELLIDOS (WK-INDICE)
+007030         DISPLAY "NUMERO DE GRUPO: "
+007040         ACCEPT WKS-NUMGPO-NUEVO
+007041         MOVE "S" TO WKS-REGISTRO-VALIDO
+007042         IF WKS-NUMGPO-NUEVO < WK-GRUPO-MINIMO OR
+007043            WKS-NUMGPO-NUEVO > WK-GRUPO-MAXIMO
+007044             DISPLAY "GRUPO FUERA DE RANGO EN REGISTRO: "
+007045                     WS-NUMLISTA (WK-INDICE)
+007046             MOVE "N" TO WKS-REGISTRO-VALIDO
+007047         END-IF
+007048         IF WKS-ES-VALIDO
+007049             MOVE WKS-NUMGPO-NUEVO TO WS-NUMGPO (WK-INDICE)
+007050             DISPLAY "PARTICIPANTE ACTUALIZADO"
+007051         ELSE
+007052             DISPLAY "NUMERO DE GRUPO NO SE MODIFICO"
+007053         END-IF
+007060     ELSE
+007070         DISPLAY "NO EXISTE ESE NUMERO DE LISTA"
+007080     END-IF.
+007090 4300-BAJA.
+007100     DISPLAY "NUMERO DE LISTA A DAR DE BAJA: "
+007110     ACCEPT WKS-NUMLISTA-BUSCA
+007120     PERFORM 4500-BUSCA-POR-NUMLISTA
+007130     IF WKS-SI-ENCONTRO
+007140         PERFORM 4310-RECORRE-TABLA
+007150             VARYING WL-INDICE FROM WK-INDICE-LOCALIZADO BY 1
+007160             UNTIL WL-INDICE >= WK-TOTAL-REGISTROS
+007180         SUBTRACT 1 FROM WK-TOTAL-REGISTROS
+007190         DISPLAY "PARTICIPANTE DADO DE BAJA"
+007200     ELSE
+007210         DISPLAY "NO EXISTE ESE NUMERO DE LISTA"
+007220     END-IF.
+007230 4310-RECORRE-TABLA.
+007240     SET WK-INDICE TO WL-INDICE
+007250     MOVE WS-NUMLISTA (WK-INDICE + 1) TO WS-NUMLISTA (WK-INDICE)
+007260     MOVE WS-NOMBRE (WK-INDICE + 1) TO WS-NOMBRE (WK-INDICE)
+007270     MOVE WS-APELLIDOS (WK-INDICE + 1)
+007280         TO WS-APELLIDOS (WK-INDICE)
+007290     MOVE WS-NUMGPO (WK-INDICE + 1) TO WS-NUMGPO (WK-INDICE).
+007300 4400-GRABA-LISTA.
+007310     OPEN OUTPUT LISTA
+007320     PERFORM 4410-ESCRIBE-REGISTRO
+007330         VARYING WK-INDICE FROM 1 BY 1
+007340         UNTIL WK-INDICE > WK-TOTAL-REGISTROS
+007350     CLOSE LISTA
+007360     DISPLAY "ARCHIVO LISTA ACTUALIZADO".
+007370 4410-ESCRIBE-REGISTRO.
+007380     MOVE WS-NUMLISTA (WK-INDICE)  TO REG-NUMLISTA
+007390     MOVE WS-NOMBRE (WK-INDICE)    TO REG-NOMBRE
+007400     MOVE WS-APELLIDOS (WK-INDICE) TO REG-APELLIDOS
+007410     MOVE WS-NUMGPO (WK-INDICE)    TO REG-NUMGPO
+007420     WRITE REG-LISTA.
+007430 4500-BUSCA-POR-NUMLISTA.
+007440     MOVE "N" TO WKS-ENCONTRO-REGISTRO
+007450     PERFORM 4510-COMPARA-NUMLISTA
+007460         VARYING WL-INDICE FROM 1 BY 1
+007470         UNTIL WL-INDICE > WK-TOTAL-REGISTROS.
+007480 4510-COMPARA-NUMLISTA.
+007490     IF WS-NUMLISTA (WL-INDICE) = WKS-NUMLISTA-BUSCA
+007500         MOVE "S" TO WKS-ENCONTRO-REGISTRO
+007510         MOVE WL-INDICE TO WK-INDICE-LOCALIZADO
+007520     END-IF.
