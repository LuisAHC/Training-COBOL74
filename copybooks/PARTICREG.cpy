@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Autor: Hernández Ceciliano Luis Ángel
+      * Fecha: 08-08-2026
+      * Detalles: Layout compartido del registro de un participante
+      *           (numero de lista, nombre, apellidos y numero de
+      *           grupo), usado tanto por el FD de los programas que
+      *           leen/escriben el archivo maestro de participantes
+      *           como por la tabla en memoria donde se mantienen.
+      *           Se incluye con COPY ... REPLACING para ajustar el
+      *           numero de nivel y el nombre de cada campo al
+      *           programa que lo usa.
+      ******************************************************************
+           LVL NOMLISTA    PIC 9(04).
+           LVL NOMNOMBRE   PIC X(18).
+           LVL NOMAPELLIDO PIC X(20).
+           LVL NOMGRUPO    PIC 9(02).
