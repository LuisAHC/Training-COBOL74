@@ -5,7 +5,18 @@
 000140*ESTE PROGRAMA GENERA UN REPORTE DE UNA BASE DE DATOS
 000150 SECURITY. FOREVER.
 000200 ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT ASSIGN TO DISK
+               FILE STATUS IS WKS-STATUS-CHKPT.
 000300 DATA DIVISION.
+       FILE SECTION.
+           FD CHKPT.
+           01 REG-CHKPT.
+               02 CHK-CVE-CURSO    PIC 9(03).
+               02 CHK-FECHA-CURSO  PIC 9(08).
+               02 CHK-IDCONSULTOR  PIC 9(04).
+               02 CHK-CONTADOR-CERO PIC 9(05).
        DATA-BASE SECTION.
            DB BD01CURSOS VALUE OF TITLE IS
              "BD01CURSOS ON CREDITO".
@@ -13,6 +24,41 @@
            01 WKS-EOF-BD01 PIC 9(02) VA 0.
            01 WKS-EOF-BD02 PIC 9(02) VA 0.
            01 WKS-INDICE   PIC 9(02).
+           01 WKS-CVE-BUSCA PIC 9(03).
+           01 WKS-MODO-PROCESO     PIC X(01).
+               88 WKS-PROCESA-TODOS VALUE "T".
+               88 WKS-CURSO-UNICO   VALUE "U".
+           01 WKS-INDICE-CURSO     PIC 9(02).
+           01 WKS-REPORTE-ABIERTO  PIC X(01) VALUE "N".
+               88 WKS-SI-ABRIO-REPORTE VALUE "S".
+           01 WKS-STATUS-CHKPT     PIC X(02).
+           01 WKS-ULTIMO-CURSO     PIC 9(03) VALUE 0.
+           01 WKS-ULTIMA-FECHA     PIC 9(08) VALUE 0.
+           01 WKS-ULTIMO-PROCESADO PIC 9(04) VALUE 0.
+           01 WKS-ULTIMO-CONT-CERO PIC 9(05) VALUE 0.
+      *WK-LIMITE-FECHA/WK-LIMITE-INFERIOR SON EL PAR FECHA/CONSULTOR
+      *REALMENTE RECORRIDO POR BD01IDXFECURSO (EL INDICE ORDENA POR
+      *FECHA-CURSO, NO POR IDCONSULTOR, ASI QUE EL CHECKPOINT TIENE
+      *QUE GUARDAR ESE MISMO PAR PARA REANUDAR EN EL PUNTO CORRECTO)
+           01 WK-LIMITE-FECHA      PIC 9(08) VALUE 0.
+           01 WK-LIMITE-INFERIOR   PIC 9(04) VALUE 0.
+      *WK-VISTOS-CERO/WK-SALTADOS-CERO CUENTAN LOS REGISTROS SIN
+      *FECHA NI CONSULTOR (AMBOS EN CERO); COMO COMPARTEN LA MISMA
+      *LLAVE (0,0) EL FIND NO PUEDE DISTINGUIRLOS POSICIONALMENTE,
+      *POR LO QUE SE LLEVA UN CONTADOR APARTE PARA NO VOLVER A
+      *REPORTAR LOS QUE YA SE HABIAN GENERADO ANTES DEL REINICIO
+           01 WK-VISTOS-CERO       PIC 9(05) VALUE 0.
+           01 WK-SALTADOS-CERO     PIC 9(05) VALUE 0.
+           01 WK-TOTAL-ASISTENCIA PIC 9(05) VALUE 0.
+           01 WK-TOTAL-HORAS      PIC 9(07) VALUE 0.
+           01 WK-TOTAL-EXCEPCIONES PIC 9(05) VALUE 0.
+      *ACUMULADORES DEL CURSO EN PROCESO; SE REINICIAN EN CADA
+      *2550-REPORTA-TOTAL-CURSO PARA QUE LA CORRIDA CONSOLIDADA DEJE
+      *UN TOTAL DE FIRMA POR CURSO Y NO UN SOLO TOTAL DE TODA LA
+      *CORRIDA (WK-TOTAL-* SIGUE ACUMULANDO TODA LA CORRIDA PARA LA RF)
+           01 WK-CURSO-ASISTENCIA PIC 9(05) VALUE 0.
+           01 WK-CURSO-HORAS      PIC 9(07) VALUE 0.
+           01 WK-CURSO-EXCEPCIONES PIC 9(05) VALUE 0.
            01 WKS-LISTA-CURSOS.
                02 FILLER PIC X(11) VA "0502CANDE03".
                02 FILLER PIC X(11) VA "0202COBOL06".
@@ -26,10 +72,19 @@
                    03 WKS-HORAS-DEDICADAS PIC 9(02).
        REPORT SECTION.
            RD LISTADO
+               CONTROLS ARE WKS-CVE-BUSCA
                PAGE LIMIT   058
                HEADING      001
                FIRST DETAIL 009
                LAST DETAIL  052.
+      *SECCION QUE SE GENERA SOLA CUANDO WKS-CVE-BUSCA CAMBIA DE
+      *VALOR ENTRE UN GENERATE Y EL SIGUIENTE, PARA QUE LA CORRIDA
+      *CONSOLIDADA ARRANQUE CADA CURSO EN SU PROPIA HOJA
+       01 RD-IMPRE-CURSO-CH TYPE IS CONTROL HEADING WKS-CVE-BUSCA
+               NEXT GROUP IS PAGE.
+           10 RD-IMPRE-CH-01 LINE 001.
+               15 COLUMN 001 PIC X(13) VALUE "CLAVE CURSO: ".
+               15 COLUMN 014 PIC 9(03) SOURCE WKS-CVE-BUSCA.
        01 RD-IMPRE-TITULOS TYPE IS PH.
            10 RD-IMPRE-TITULO-01 LINE 001.
                15 COLUMN 001 PIC X(13) VALUE "S999/P600-001".
@@ -56,58 +111,238 @@
                15 COLUMN 006 PIC Z(004)     SOURCE BD01-IDCONSULTOR.
                15 COLUMN 015 PIC X(040)     SOURCE BD01-NOMBRE.
                15 COLUMN 060 PIC 9999/99/99 SOURCE BD01-FECHA-CURSO.
+       01 RD-IMPRE-EXCEPCION TYPE DETAIL.
+           10 RD-IMPRE-EXC01 LINE PLUS 001.
+               15 COLUMN 002 PIC X(002) VALUE "**".
+               15 COLUMN 006 PIC Z(004)     SOURCE BD01-IDCONSULTOR.
+               15 COLUMN 015 PIC X(040)     SOURCE BD01-NOMBRE.
+               15 COLUMN 060 PIC X(016) VALUE "DATO INCOMPLETO".
        01 RD-IMPRE-CORTE TYPE DETAIL.
            10 RD-IMPRE-PIE-01 LINE PLUS 002.
                15 COLUMN 006 PIC X(027) VALUE
                  "--------------------------".
            10 RD-IMPRE-PIE-02 LINE PLUS 002.
                15 COLUMN 001 PIC X(10) VA SPACES.
+      *TOTAL DE FIRMA POR CURSO; SE GENERA A MANO (NO ES CF) AL
+      *TERMINAR CADA CURSO PARA QUE EL RESET DE LOS ACUMULADORES
+      *QUEDE EXPLICITO EN 2550-REPORTA-TOTAL-CURSO, IGUAL QUE EL
+      *SUBTOTAL DE GRUPO DE RD-ROSTER-SUBTOTAL EN EL REPORTE DE GRUPOS
+       01 RD-IMPRE-CURSO-TOTAL TYPE DETAIL.
+           10 RD-IMPRE-CURSOTOT-01 LINE PLUS 002.
+               15 COLUMN 001 PIC X(017) VALUE "TOTAL DEL CURSO:".
+               15 COLUMN 022 PIC ZZZZ9  SOURCE WK-CURSO-ASISTENCIA.
+               15 COLUMN 030 PIC X(014) VALUE "TOTAL DE HORAS:".
+               15 COLUMN 045 PIC ZZZZZZ9 SOURCE WK-CURSO-HORAS.
+           10 RD-IMPRE-CURSOTOT-02 LINE PLUS 001.
+               15 COLUMN 001 PIC X(022) VALUE "TOTAL DE EXCEPCIONES:".
+               15 COLUMN 023 PIC ZZZZ9  SOURCE WK-CURSO-EXCEPCIONES.
+       01 RD-IMPRE-TOTALES TYPE IS RF.
+           10 RD-IMPRE-TOT01 LINE PLUS 002.
+               15 COLUMN 001 PIC X(020) VALUE "TOTAL DE ASISTENCIA:".
+               15 COLUMN 022 PIC ZZZZ9  SOURCE WK-TOTAL-ASISTENCIA.
+               15 COLUMN 030 PIC X(014) VALUE "TOTAL DE HORAS:".
+               15 COLUMN 045 PIC ZZZZZZ9 SOURCE WK-TOTAL-HORAS.
+           10 RD-IMPRE-TOT02 LINE PLUS 001.
+               15 COLUMN 001 PIC X(022) VALUE "TOTAL DE EXCEPCIONES:".
+               15 COLUMN 023 PIC ZZZZ9  SOURCE WK-TOTAL-EXCEPCIONES.
        01 TYPE PAGE FOOTING.
            10 COLUMN 10 PIC X(35) VALUE
              "REPORTE DE ASISTENCIA CAPACITACION ".
            10 COLUMN 47 PIC X(06) SOURCE BD02-DESCRIP.
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
+           PERFORM 0050-INICIALIZA-VARIABLES
            PERFORM 1000-INICIO
            PERFORM 2000-PROCESO
+           IF WKS-PROCESA-TODOS
+               PERFORM 2700-PROCESA-SIGUIENTES-CURSOS
+           END-IF
            PERFORM 3000-TERMINA
-           STOP RUN.
+           GOBACK.
+      *SECCION QUE REINICIA BANDERAS/CONTADORES EN CADA EJECUCION,
+      *NECESARIO PORQUE CONTROL YA INVOCA ESTE PROGRAMA VARIAS VECES
+      *EN UNA MISMA SESION (VALUE SOLO APLICA A LA PRIMERA CARGA)
+       0050-INICIALIZA-VARIABLES.
+           MOVE 0 TO WKS-EOF-BD01
+           MOVE 0 TO WKS-EOF-BD02
+           MOVE 0 TO WK-TOTAL-ASISTENCIA
+           MOVE 0 TO WK-TOTAL-HORAS
+           MOVE 0 TO WK-TOTAL-EXCEPCIONES
+           MOVE 0 TO WK-CURSO-ASISTENCIA
+           MOVE 0 TO WK-CURSO-HORAS
+           MOVE 0 TO WK-CURSO-EXCEPCIONES
+           MOVE 0 TO WK-VISTOS-CERO
+           MOVE "N" TO WKS-REPORTE-ABIERTO.
        1000-INICIO.
+           DISPLAY "CLAVE DE CURSO A CONSULTAR (000 = TODOS): "
+           ACCEPT WKS-CVE-BUSCA
+           IF WKS-CVE-BUSCA = 0
+               SET WKS-PROCESA-TODOS TO TRUE
+               SET WKS-INDICE-CURSO  TO 1
+               MOVE WKS-CVE-CURSO (1) TO WKS-CVE-BUSCA
+           ELSE
+               SET WKS-CURSO-UNICO TO TRUE
+           END-IF
+           PERFORM 1100-LEE-CHECKPOINT
            OPEN INQUIRY BD01CURSOS.
            PERFORM 999-FIND-BD02
+      *EL REPORTE SE ABRE UNA SOLA VEZ PARA TODA LA CORRIDA, SIN
+      *IMPORTAR SI EL PRIMER CURSO (CONSULTADO O EL #1 DE LA TABLA
+      *EN MODO TODOS) TRAE DATOS, PORQUE LA CORRIDA CONSOLIDADA
+      *PUEDE TENER ASISTENCIA SOLO EN LOS CURSOS SIGUIENTES
+           PERFORM 1200-ABRE-REPORTE
            IF WKS-EOF-BD02 = 0
-               SET BD01IDXFECURSO TO BEGINNING 
+               SET BD01IDXFECURSO TO BEGINNING
                PERFORM 999-FIND-FIRST-BD01
-               IF WKS-EOF-BD01 = 0
-                   CHANGE ATTRIBUTE TITLE OF REPORTE TO
-                     "LAHC/LIST/P126/191218."
-                   ACCEPT WKS-HORA-PROC FROM TIME
-                   OPEN OUTPUT REPORTE
-                   ACCEPT WKS-HORA-PROC FROM TIME
-                   INITIATE LISTADO.
+           END-IF.
+       1200-ABRE-REPORTE.
+           CHANGE ATTRIBUTE TITLE OF REPORTE TO
+             "LAHC/LIST/P126/191218."
+           ACCEPT WKS-HORA-PROC FROM TIME
+           OPEN OUTPUT REPORTE
+           ACCEPT WKS-HORA-PROC FROM TIME
+           INITIATE LISTADO
+           SET WKS-SI-ABRIO-REPORTE TO TRUE.
+      *SECCION PARA REANUDAR DESDE EL ULTIMO PAR FECHA/CONSULTOR
+      *REALMENTE PROCESADO (EL MISMO ORDEN QUE USA BD01IDXFECURSO)
+       1100-LEE-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF WKS-STATUS-CHKPT = "00"
+               READ CHKPT
+                   AT END
+                       MOVE 0 TO WKS-ULTIMO-CURSO
+                       MOVE 0 TO WKS-ULTIMA-FECHA
+                       MOVE 0 TO WKS-ULTIMO-PROCESADO
+                       MOVE 0 TO WKS-ULTIMO-CONT-CERO
+                   NOT AT END
+                       MOVE CHK-CVE-CURSO    TO WKS-ULTIMO-CURSO
+                       MOVE CHK-FECHA-CURSO  TO WKS-ULTIMA-FECHA
+                       MOVE CHK-IDCONSULTOR  TO WKS-ULTIMO-PROCESADO
+                       MOVE CHK-CONTADOR-CERO TO WKS-ULTIMO-CONT-CERO
+               END-READ
+               CLOSE CHKPT
+           ELSE
+               MOVE 0 TO WKS-ULTIMO-CURSO
+               MOVE 0 TO WKS-ULTIMA-FECHA
+               MOVE 0 TO WKS-ULTIMO-PROCESADO
+               MOVE 0 TO WKS-ULTIMO-CONT-CERO
+           END-IF
+           IF WKS-CURSO-UNICO AND WKS-CVE-BUSCA = WKS-ULTIMO-CURSO
+               MOVE WKS-ULTIMA-FECHA     TO WK-LIMITE-FECHA
+               MOVE WKS-ULTIMO-PROCESADO TO WK-LIMITE-INFERIOR
+               MOVE WKS-ULTIMO-CONT-CERO TO WK-SALTADOS-CERO
+           ELSE
+               MOVE 0 TO WK-LIMITE-FECHA
+               MOVE 0 TO WK-LIMITE-INFERIOR
+               MOVE 0 TO WK-SALTADOS-CERO
+           END-IF.
        2000-PROCESO.
-           PERFORM 2500-GENERA-REPORTE UNTIL WKS-EOF-BD01 = 1
-           TERMINATE LISTADO.
+           IF WKS-EOF-BD02 = 0 AND WKS-EOF-BD01 = 0
+               PERFORM 2500-GENERA-REPORTE UNTIL WKS-EOF-BD01 = 1
+               PERFORM 2550-REPORTA-TOTAL-CURSO
+           END-IF.
+      *LOS REGISTROS SIN FECHA NI CONSULTOR COMPARTEN LA MISMA LLAVE
+      *(0,0) DENTRO DE BD01IDXFECURSO, POR LO QUE UN REINICIO LOS
+      *VUELVE A RECORRER SIEMPRE; WK-VISTOS-CERO/WK-SALTADOS-CERO
+      *EVITAN QUE SE VUELVAN A CONTAR O IMPRIMIR LOS YA REPORTADOS
        2500-GENERA-REPORTE.
-           GENERATE RD-IMPRE-DETALLE
+           IF BD01-FECHA-CURSO = 0 AND BD01-IDCONSULTOR = 0
+               ADD 1 TO WK-VISTOS-CERO
+               IF WK-VISTOS-CERO > WK-SALTADOS-CERO
+                   GENERATE RD-IMPRE-EXCEPCION
+                   ADD 1 TO WK-TOTAL-EXCEPCIONES
+                   ADD 1 TO WK-CURSO-EXCEPCIONES
+               END-IF
+           ELSE
+               IF BD01-FECHA-CURSO > 0 AND BD01-IDCONSULTOR > 0
+                   GENERATE RD-IMPRE-DETALLE
+                   ADD 1 TO WK-TOTAL-ASISTENCIA
+                   ADD 1 TO WK-CURSO-ASISTENCIA
+                   ADD BD02-HORAS-ASIG TO WK-TOTAL-HORAS
+                   ADD BD02-HORAS-ASIG TO WK-CURSO-HORAS
+               ELSE
+                   GENERATE RD-IMPRE-EXCEPCION
+                   ADD 1 TO WK-TOTAL-EXCEPCIONES
+                   ADD 1 TO WK-CURSO-EXCEPCIONES
+               END-IF
+           END-IF
+           PERFORM 2600-GRABA-CHECKPOINT
            PERFORM 999-FIND-NEXT-BD01.
+      *SECCION QUE ACTUALIZA EL PUNTO DE REINICIO EN DISCO; SE GRABA
+      *DESPUES DE CADA REGISTRO (DETALLE O EXCEPCION) PARA QUE UN
+      *REINICIO NUNCA VUELVA A CONTAR NADA YA RECORRIDO
+       2600-GRABA-CHECKPOINT.
+           MOVE WKS-CVE-BUSCA    TO CHK-CVE-CURSO
+           MOVE BD01-FECHA-CURSO TO CHK-FECHA-CURSO
+           MOVE BD01-IDCONSULTOR TO CHK-IDCONSULTOR
+           MOVE WK-VISTOS-CERO   TO CHK-CONTADOR-CERO
+           OPEN OUTPUT CHKPT
+           WRITE REG-CHKPT
+           CLOSE CHKPT.
+      *SECCION QUE DEJA EL TOTAL DE FIRMA DEL CURSO QUE SE ACABA DE
+      *TERMINAR Y REINICIA SUS ACUMULADORES PARA EL SIGUIENTE CURSO
+      *DE LA CORRIDA CONSOLIDADA
+       2550-REPORTA-TOTAL-CURSO.
+           GENERATE RD-IMPRE-CURSO-TOTAL
+           MOVE 0 TO WK-CURSO-ASISTENCIA
+           MOVE 0 TO WK-CURSO-HORAS
+           MOVE 0 TO WK-CURSO-EXCEPCIONES.
+      *SECCION QUE CONSOLIDA LOS CURSOS RESTANTES DE LA TABLA
+       2700-PROCESA-SIGUIENTES-CURSOS.
+           PERFORM 2710-PROCESA-UN-CURSO-MAS
+               VARYING WKS-INDICE-CURSO FROM 2 BY 1
+               UNTIL WKS-INDICE-CURSO > 5.
+       2710-PROCESA-UN-CURSO-MAS.
+           MOVE WKS-CVE-CURSO (WKS-INDICE-CURSO) TO WKS-CVE-BUSCA
+           MOVE 0 TO WKS-EOF-BD01
+           MOVE 0 TO WK-LIMITE-FECHA
+           MOVE 0 TO WK-LIMITE-INFERIOR
+           MOVE 0 TO WK-VISTOS-CERO
+           MOVE 0 TO WK-SALTADOS-CERO
+           PERFORM 999-FIND-BD02
+           IF WKS-EOF-BD02 = 0
+               SET BD01IDXFECURSO TO BEGINNING
+               PERFORM 999-FIND-FIRST-BD01
+               IF WKS-EOF-BD01 = 0
+                   PERFORM 2500-GENERA-REPORTE UNTIL WKS-EOF-BD01 = 1
+               END-IF
+               PERFORM 2550-REPORTA-TOTAL-CURSO
+           END-IF.
        3000-TERMINA.
+           IF WKS-SI-ABRIO-REPORTE
+               TERMINATE LISTADO
+               CLOSE REPORTE
+           END-IF
            CLOSE BD01CURSOS
-           CLOSE REPORTE.
+           MOVE 0 TO CHK-CVE-CURSO
+           MOVE 0 TO CHK-IDCONSULTOR
+           OPEN OUTPUT CHKPT
+           WRITE REG-CHKPT
+           CLOSE CHKPT.
        999-FIND-BD02.
            FIND B02XCVE AT
-             BD02-CVE-CURSO = 202
-             ON EXCEPTION 
+             BD02-CVE-CURSO = WKS-CVE-BUSCA
+             ON EXCEPTION
                MOVE 1 TO WKS-EOF-BD02.
+      *BD01IDXFECURSO ORDENA POR FECHA-CURSO, ASI QUE EL LIMITE DE
+      *REINICIO SE COMPARA PRIMERO CONTRA LA FECHA (LA LLAVE REAL DEL
+      *RECORRIDO) Y SOLO SE USA EL IDCONSULTOR COMO DESEMPATE ENTRE
+      *REGISTROS DE LA MISMA FECHA; SE AGREGA UN BYPASS PARA EL PAR
+      *(0,0) PORQUE ESOS REGISTROS COMPARTEN LLAVE ENTRE SI Y NO HAY
+      *FORMA DE UBICARLOS POSICIONALMENTE (VER WK-VISTOS-CERO)
        999-FIND-FIRST-BD01.
-           FIND FIRST BD01IDXFECURSO AT 
-               BD01-IDCONSULTOR > 0 AND 
-               BD01-FECHA-CURSO > 0
+           FIND FIRST BD01IDXFECURSO AT
+               BD01-FECHA-CURSO > WK-LIMITE-FECHA OR
+               (BD01-FECHA-CURSO = WK-LIMITE-FECHA AND
+                BD01-IDCONSULTOR > WK-LIMITE-INFERIOR) OR
+               (BD01-FECHA-CURSO = 0 AND BD01-IDCONSULTOR = 0)
                ON EXCEPTION
                  MOVE 1 TO WKS-EOF-BD01.
        999-FIND-NEXT-BD01.
-           FIND NEXT BD01IDXFECURSO AT 
-               BD01-IDCONSULTOR > 0 AND 
-               BD01-FECHA-CURSO > 0
+           FIND NEXT BD01IDXFECURSO AT
+               BD01-FECHA-CURSO > WK-LIMITE-FECHA OR
+               (BD01-FECHA-CURSO = WK-LIMITE-FECHA AND
+                BD01-IDCONSULTOR > WK-LIMITE-INFERIOR) OR
+               (BD01-FECHA-CURSO = 0 AND BD01-IDCONSULTOR = 0)
                ON EXCEPTION
                  MOVE 1 TO WKS-EOF-BD01.
